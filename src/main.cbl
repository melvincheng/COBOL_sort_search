@@ -1,26 +1,465 @@
 identification division.
 program-id. MAIN.
 
+*> parmcard holds an optional SYSIN parameter card read when the job
+*> is submitted unattended (no operator to answer the ACCEPT prompts).
+*> card layout is columns 1-3 arraySize, column 4 space, columns 5-34
+*> inputString, e.g. " 25 bubbleSort". SYSIN may carry more than one
+*> such card: MAIN loops over every card in the file, building a fresh
+*> array and running the requested command against it before moving
+*> on to the next card, so one job can process a whole batch of array
+*> definitions instead of being resubmitted once per array.
+environment division.
+	input-output section.
+	file-control.
+		select parmcard assign to "SYSIN"
+			organization line sequential
+			file status is ws-parm-status.
+		select auditlog assign to "AUDITLOG"
+			organization line sequential
+			file status is ws-audit-status.
+		select jobqueue assign to "JOBQUEUE"
+			organization line sequential
+			file status is ws-jobqueue-status.
+
 data division.
+	file section.
+	fd parmcard.
+	01 parmcard-record.
+		05 parmcard-arraysize pic 9(3).
+		05 filler pic x(1).
+		05 parmcard-command pic x(30).
+
+	fd auditlog.
+	01 auditlog-record pic x(80).
+
+	*> one line per still-pending job: priority first so an operator
+	*> tailing the file by hand sees the most urgent jobs first.
+	fd jobqueue.
+	01 jobqueue-record.
+		05 jq-priority pic 9(1).
+		05 jq-separator pic x(1).
+		05 jq-command pic x(30).
+
 	working-storage section.
+	*> one line appended to AUDIT-LOG per run: timestamp, arraySize,
+	*> inputString, and whether the run reached a called program or
+	*> stopped short on bad input.
+	01 ws-audit-status pic x(2).
+	01 ws-audit-date.
+		05 ws-audit-yy pic 9(2).
+		05 ws-audit-mm pic 9(2).
+		05 ws-audit-dd pic 9(2).
+	01 ws-audit-time.
+		05 ws-audit-hh pic 9(2).
+		05 ws-audit-mn pic 9(2).
+		05 ws-audit-ss pic 9(2).
+		05 filler pic 9(2).
+	01 ws-audit-outcome pic x(7).
+	01 ws-audit-line pic x(80).
 	01 arraySize pic 9(3).
 	01 inputString pic x(30).
-	01 ws-array.
-		05 elements pic s9(3) occurs 0 to 999 times depending on arraySize.
+	copy "RETCODE.cpy".
+	copy "ARRAYREC.cpy"
+		replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+		          ==:ARRAY-ELEMENT-NAME:== by ==elements==
+		          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+	01 ws-parm-status pic x(2).
+	01 ws-jobqueue-status pic x(2).
+	*> tells createArray's data-quality gate whether an operator is
+	*> present to answer its confirmation prompt: "Y" in batch
+	*> (parameter-card) mode, "N" otherwise. set once per array build
+	*> in processOneArray and reused by the regenerateArray menu command.
+	01 ws-unattended-flag pic x(1).
+	01 ws-have-parmcard pic x(1) value "N".
+		88 have-parmcard value "Y".
+	01 ws-parm-eof pic x(1) value "N".
+		88 parmcard-eof value "Y".
+
+	*> table of every command MAIN will actually call, so a typo in
+	*> the ACCEPT (or on a parameter card) gets a friendly re-prompt
+	*> instead of an abend from CALLing a program that doesn't exist.
+	01 validCommands.
+		05 filler pic x(30) value "linearSearch".
+		05 filler pic x(30) value "binarySearch".
+		05 filler pic x(30) value "interpolationSearch".
+		05 filler pic x(30) value "jumpSearch".
+		05 filler pic x(30) value "bubbleSort".
+		05 filler pic x(30) value "quickSort".
+		05 filler pic x(30) value "mergeSort".
+		05 filler pic x(30) value "heapSort".
+		05 filler pic x(30) value "shellSort".
+		05 filler pic x(30) value "selectionSort".
+		05 filler pic x(30) value "shakerSort".
+		05 filler pic x(30) value "sortTimingReport".
+		05 filler pic x(30) value "arrayStats".
+		05 filler pic x(30) value "arrayToKsds".
+		05 filler pic x(30) value "ksdsToArray".
+		05 filler pic x(30) value "help".
+		05 filler pic x(30) value "regenerateArray".
+		05 filler pic x(30) value "queueJob".
+		05 filler pic x(30) value "status".
+		05 filler pic x(30) value "runQueue".
+		05 filler pic x(30) value "exit".
+	01 validCommandsTable redefines validCommands.
+		05 validCommand pic x(30) occurs 21 times.
+	78 validCommandCount value 21.
+	*> only the first 15 entries above are real CALLable programs; help,
+	*> regenerateArray, queueJob, status, runQueue, and exit act on
+	*> MAIN's own state instead and make no sense queued for later, so
+	*> enqueueJob refuses anything past this index.
+	78 callableCommandCount value 15.
+	01 commandIndex pic 9(2).
+	01 ws-command-valid pic x(1) value "N".
+		88 command-valid value "Y".
+	01 ws-done pic x(1) value "N".
+		88 done value "Y".
+
+	*> currently-loaded algorithm, tracked for the status command; blank
+	*> until the first sort/search command actually runs against this
+	*> array.
+	01 currentAlgorithm pic x(30) value spaces.
+
+	*> lightweight job queue: operators can queue up several commands
+	*> with a priority (1 highest, 9 lowest) instead of running each one
+	*> immediately, and check status or run the queue later. persisted
+	*> to the JOBQUEUE file on every change so a shift handoff doesn't
+	*> lose track of what's still waiting if the job ends before the
+	*> queue is drained.
+	01 jobQueueTable.
+		05 jobEntry occurs 20 times.
+			10 jobPriority pic 9(1).
+			10 jobCommand pic x(30).
+	01 jobQueueCount pic 9(2) value 0.
+	78 jobQueueMax value 20.
+	01 jqIndex pic 9(2).
+	01 jqInsertAt pic 9(2).
+	01 jqNewPriority pic 9(1).
+	01 jqNewCommand pic x(30).
 
 procedure division.
-	display "Please enter the number of numbers in the array"
-	accept arraySize.
-	if arraySize < 1 or arraySize > 100 then
-		stop run.
-	call 'createArray' using arraySize, ws-array
-	call 'displayArray' using arraySize, ws-array
+	main.
+	perform loadJobQueue.
+	open input parmcard.
+	if ws-parm-status = "00" then
+		move "Y" to ws-have-parmcard
+		perform readParmcard
+		perform processOneArray until parmcard-eof
+		close parmcard
+	else
+		move "N" to ws-have-parmcard
+		display "Please enter the number of numbers in the array"
+		accept arraySize
+		perform processOneArray.
+	stop run.
+
+	*> SYSIN may carry several cards, one array definition per line;
+	*> this reads the next one ahead of the loop that processes it, so
+	*> parmcard-eof is known before processOneArray runs again.
+	readParmcard.
+	read parmcard
+		at end move "Y" to ws-parm-eof
+		not at end
+			move parmcard-arraysize to arraySize
+			move parmcard-command to inputString
+	end-read.
+
+	*> builds one array, runs the requested command against it, and
+	*> logs the outcome; called once per SYSIN card in batch mode, or
+	*> once for the single interactively-built array otherwise.
+	*> RETURN-CODE follows the RETCODE.cpy convention: rc-invalid-input
+	*> for a bad arraySize or an unrecognized command, rc-success
+	*> otherwise, so a JCL step can COND= on it. in batch mode the
+	*> exit code reflects only the last card processed.
+	processOneArray.
+	if arraySize < 1 or arraySize > arrayMaxSize then
+		move "FAILURE" to ws-audit-outcome
+		move rc-invalid-input to return-code
+		perform writeAuditRecord
+	else
+		if have-parmcard then
+			move "Y" to ws-unattended-flag
+		else
+			move "N" to ws-unattended-flag
+		end-if
+		call 'createArray' using arraySize, ws-array, ws-unattended-flag
+		if return-code = rc-invalid-input then
+			display "MAIN: array did not pass the data-quality gate, aborting this run"
+			move "FAILURE" to ws-audit-outcome
+			perform writeAuditRecord
+		else
+			call 'displayArray' using arraySize, ws-array
+			if have-parmcard then
+				perform validateCommand
+				if not command-valid then
+					display "MAIN: parameter card command not recognized: " inputString
+					move "FAILURE" to ws-audit-outcome
+					move rc-invalid-input to return-code
+					perform writeAuditRecord
+				else
+					move "N" to ws-done
+					perform dispatchCommand until done
+					move "SUCCESS" to ws-audit-outcome
+					move rc-success to return-code
+					perform writeAuditRecord
+				end-if
+			else
+				move "N" to ws-command-valid
+				perform promptForCommand until command-valid
+				move "N" to ws-done
+				perform dispatchCommand until done
+				move "SUCCESS" to ws-audit-outcome
+				move rc-success to return-code
+				perform writeAuditRecord
+			end-if
+		end-if
+	end-if.
+	if have-parmcard then
+		perform readParmcard.
+
+	promptForCommand.
+	perform displayMenu
+	accept inputString
+	perform validateCommand
+	if not command-valid then
+		display "unknown command, try again".
+
+	displayMenu.
 	display "Please enter a command:"
 	display "-Linear search (linearSearch)"
 	display "-Binary search (binarySearch)"
+	display "-Interpolation search (interpolationSearch)"
+	display "-Jump search (jumpSearch)"
 	display "-Bubble sort (bubbleSort)"
 	display "-Quick sort (quickSort)"
-	accept inputString
-	if inputString = 'exit' then
-		stop run.
-	call inputString using arraySize, ws-array.
+	display "-Merge sort (mergeSort)"
+	display "-Heap sort (heapSort)"
+	display "-Shell sort (shellSort)"
+	display "-Selection sort (selectionSort)"
+	display "-Shaker (cocktail) sort (shakerSort)"
+	display "-Bubble vs quick sort timing report (sortTimingReport)"
+	display "-Array statistics summary (arrayStats)"
+	display "-Save the array to an indexed file keyed by position (arrayToKsds)"
+	display "-Reload the array from that indexed file (ksdsToArray)"
+	display "-Redisplay this list of commands (help)"
+	display "-Generate a new random array of the same size (regenerateArray)"
+	display "-Queue a command to run later, with a priority (queueJob)"
+	display "-Report the array/algorithm in progress and what is queued (status)"
+	display "-Run every queued command in priority order (runQueue)".
+
+	*> help, regenerateArray, queueJob, status, and runQueue are handled
+	*> here instead of being CALLed as a program: they act on MAIN's own
+	*> state and, when an operator is present, loop back for another
+	*> command instead of ending the job. a parameter-card run has no
+	*> operator to answer another prompt, so each of these acts once and
+	*> ends the job successfully rather than sitting at an ACCEPT no one
+	*> will answer.
+	dispatchCommand.
+	evaluate true
+		when inputString = 'exit'
+			move "Y" to ws-done
+		when inputString = 'help'
+			perform displayMenu
+			if have-parmcard then
+				move "Y" to ws-done
+			else
+				move "N" to ws-command-valid
+				perform promptForCommand until command-valid
+			end-if
+		when inputString = 'regenerateArray'
+			call 'createArray' using arraySize, ws-array, ws-unattended-flag
+			call 'displayArray' using arraySize, ws-array
+			move spaces to currentAlgorithm
+			if have-parmcard then
+				move "Y" to ws-done
+			else
+				move "N" to ws-command-valid
+				perform promptForCommand until command-valid
+			end-if
+		when inputString = 'queueJob'
+			if have-parmcard then
+				display "MAIN: queueJob takes its command/priority from an operator prompt and cannot run from a parameter card, skipping"
+				move "Y" to ws-done
+			else
+				perform enqueueJob
+				move "N" to ws-command-valid
+				perform promptForCommand until command-valid
+			end-if
+		when inputString = 'status'
+			perform statusReport
+			if have-parmcard then
+				move "Y" to ws-done
+			else
+				move "N" to ws-command-valid
+				perform promptForCommand until command-valid
+			end-if
+		when inputString = 'runQueue'
+			perform runJobQueue
+			if have-parmcard then
+				move "Y" to ws-done
+			else
+				move "N" to ws-command-valid
+				perform promptForCommand until command-valid
+			end-if
+		when other
+			call inputString using arraySize, ws-array
+			move inputString to currentAlgorithm
+			move "Y" to ws-done
+	end-evaluate.
+
+	*> scans validCommandsTable for an exact match on inputString.
+	validateCommand.
+	move "N" to ws-command-valid
+	move 1 to commandIndex
+	perform checkCommand until commandIndex > validCommandCount or command-valid.
+
+	checkCommand.
+	if inputString = validCommand(commandIndex) then
+		move "Y" to ws-command-valid.
+	add 1 to commandIndex.
+
+	*> appends one line to AUDIT-LOG; extend mode creates the file on
+	*> the first run of the day and simply adds to it on every run
+	*> after that.
+	writeAuditRecord.
+	accept ws-audit-date from date
+	accept ws-audit-time from time
+	open extend auditlog
+	if ws-audit-status not = "00" then
+		open output auditlog.
+	move spaces to ws-audit-line
+	string "date: " ws-audit-mm "/" ws-audit-dd "/" ws-audit-yy
+		" time: " ws-audit-hh ":" ws-audit-mn ":" ws-audit-ss
+		"  arraySize: " arraySize
+		"  command: " inputString
+		"  outcome: " ws-audit-outcome
+		delimited by size into ws-audit-line
+	write auditlog-record from ws-audit-line
+	close auditlog.
+
+	*> reads whatever jobs were still pending the last time the queue
+	*> was saved, so a fresh run of MAIN (a new shift coming on) picks
+	*> up right where the last one left off. a missing JOBQUEUE file
+	*> just means the queue starts out empty, not an error.
+	loadJobQueue.
+	move 0 to jobQueueCount
+	open input jobqueue
+	if ws-jobqueue-status = "00" then
+		perform readJobQueueRecord until ws-jobqueue-status not = "00"
+		close jobqueue
+	end-if.
+
+	readJobQueueRecord.
+	read jobqueue
+		at end
+			move "10" to ws-jobqueue-status
+		not at end
+			add 1 to jobQueueCount
+			move jq-priority to jobPriority(jobQueueCount)
+			move jq-command to jobCommand(jobQueueCount)
+	end-read.
+
+	*> rewrites JOBQUEUE from scratch with whatever is still in the
+	*> in-memory table; called after every enqueue and after every job
+	*> runQueue drains, so the file on disk always matches what status
+	*> would report.
+	saveJobQueue.
+	open output jobqueue
+	move 1 to jqIndex
+	perform writeJobQueueRecord until jqIndex > jobQueueCount
+	close jobqueue.
+
+	writeJobQueueRecord.
+	move jobPriority(jqIndex) to jq-priority
+	move space to jq-separator
+	move jobCommand(jqIndex) to jq-command
+	write jobqueue-record
+	add 1 to jqIndex.
+
+	*> prompts for a command name and a priority and inserts it into
+	*> jobQueue in priority order (1 highest), keeping entries of equal
+	*> priority in the order they were queued.
+	enqueueJob.
+	if jobQueueCount >= jobQueueMax then
+		display "MAIN: job queue is full, cannot accept another request"
+	else
+		display "Enter the command to queue:"
+		accept jqNewCommand
+		move jqNewCommand to inputString
+		perform validateCommand
+		if not command-valid then
+			display "MAIN: unrecognized command, not queued: " jqNewCommand
+		else if commandIndex - 1 > callableCommandCount then
+			display "MAIN: " jqNewCommand " is a menu command, not a queueable algorithm"
+		else
+			display "Enter its priority, 1 (highest) through 9 (lowest):"
+			accept jqNewPriority
+			perform insertJob
+			perform saveJobQueue
+			display "MAIN: queued " jqNewCommand " at priority " jqNewPriority
+		end-if
+	end-if.
+
+	*> finds the first entry whose priority is lower-urgency than the
+	*> new job (or the end of the table), opens a gap there by shifting
+	*> everything from there down one slot, and drops the new job in.
+	insertJob.
+	move 1 to jqInsertAt
+	perform findInsertPosition
+		until jqInsertAt > jobQueueCount
+			or jobPriority(jqInsertAt) > jqNewPriority
+	move jobQueueCount to jqIndex
+	perform shiftJobDown until jqIndex < jqInsertAt
+	move jqNewPriority to jobPriority(jqInsertAt)
+	move jqNewCommand to jobCommand(jqInsertAt)
+	add 1 to jobQueueCount.
+
+	findInsertPosition.
+	add 1 to jqInsertAt.
+
+	shiftJobDown.
+	move jobPriority(jqIndex) to jobPriority(jqIndex + 1)
+	move jobCommand(jqIndex) to jobCommand(jqIndex + 1)
+	subtract 1 from jqIndex.
+
+	*> reports the array currently loaded, the algorithm last run
+	*> against it (if any), and every job still waiting in priority
+	*> order, so an operator picking up a shift can see in-flight work
+	*> at a glance instead of guessing from the audit log.
+	statusReport.
+	display "MAIN status: array size " arraySize
+	if currentAlgorithm = spaces then
+		display "MAIN status: no algorithm run yet against this array"
+	else
+		display "MAIN status: current algorithm is " currentAlgorithm
+	end-if
+	if jobQueueCount = 0 then
+		display "MAIN status: no jobs waiting in the queue"
+	else
+		display "MAIN status: " jobQueueCount " job(s) waiting:"
+		move 1 to jqIndex
+		perform displayQueuedJob until jqIndex > jobQueueCount
+	end-if.
+
+	displayQueuedJob.
+	display "  priority " jobPriority(jqIndex) ": " jobCommand(jqIndex)
+	add 1 to jqIndex.
+
+	*> runs every queued job against the current array in priority
+	*> order, same as typing each command directly would, then empties
+	*> the queue and rewrites JOBQUEUE to match.
+	runJobQueue.
+	if jobQueueCount = 0 then
+		display "MAIN status: no jobs waiting in the queue"
+	else
+		move 1 to jqIndex
+		perform runOneQueuedJob until jqIndex > jobQueueCount
+		move 0 to jobQueueCount
+		perform saveJobQueue
+	end-if.
+
+	runOneQueuedJob.
+	move jobCommand(jqIndex) to inputString
+	call inputString using arraySize, ws-array
+	move inputString to currentAlgorithm
+	add 1 to jqIndex.
