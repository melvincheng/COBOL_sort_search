@@ -0,0 +1,98 @@
+identification division.
+program-id. bubbleSortAlpha.
+
+*> alphanumeric counterpart to bubbleSort.cbl: orders a pic x(20)
+*> array instead of a numeric one. swaps through the shared
+*> SWAP.cpy paragraph, same as bubbleSort.cbl.
+*>
+*> sortDirection is an optional linkage parameter, same convention as
+*> bubbleSort's: "A" (or omitted) sorts ascending, "D" sorts
+*> descending.
+*>
+*> the final sorted array is also written to a SORTOUTX sequential
+*> file, one element per line, so a downstream batch step can read
+*> the sorted data instead of retyping it off the console.
+environment division.
+	input-output section.
+	file-control.
+		select sortout assign to "SORTOUTX"
+			organization line sequential
+			file status is ws-sortout-status.
+
+data division.
+	file section.
+	fd sortout.
+	01 sortout-record pic x(80).
+
+	working-storage section.
+		01 bubbleIter pic 9(3) value 1.
+		01 ws-temp pic x(20).
+
+		01 ws-sortout-status pic x(2).
+		01 ws-sortout-line pic x(80).
+		copy "SORTOPTS.cpy"
+			replacing ==:SORT-OPTIONS-NAME:== by ==ws-sort-options==.
+
+	local-storage section.
+		01 iteration pic 9(3) value 1.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYRECX.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 sortDirection pic x(1).
+
+procedure division using arraySize, ws-array, optional sortDirection.
+	first-para.
+	if address of sortDirection not = null then
+		move sortDirection to ws-sort-direction.
+	perform displayArray until iteration > arraySize
+	move 1 to iteration
+	perform bubbleSortAlpha until iteration > arraySize
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+	move 1 to iteration
+	perform writeSortOutFile
+	goback.
+
+	*> writes the final sorted array to SORTOUTX, one element per line.
+	writeSortOutFile.
+	open output sortout
+	perform writeSortOutRecord until iteration > arraySize
+	close sortout.
+
+	writeSortOutRecord.
+	move spaces to ws-sortout-line
+	string ws-element(iteration) delimited by size into ws-sortout-line
+	write sortout-record from ws-sortout-line
+	add 1 to iteration.
+
+	displayArray.
+	if iteration = 1 then
+		display "Printing out array".
+	if iteration = arraySize then
+		display ws-element(iteration)
+	else
+		display ws-element(iteration)" " with no advancing
+	end-if.
+	add 1 to iteration.
+
+	bubbleSortAlpha.
+	perform innerBubbleSort until bubbleIter > arraySize - 1
+	add 1 to iteration
+	move 1 to bubbleIter.
+
+	innerBubbleSort.
+	if (not sort-descending and ws-element(bubbleIter) > ws-element(bubbleIter + 1))
+	or (sort-descending and ws-element(bubbleIter) < ws-element(bubbleIter + 1)) then
+		perform swapElements.
+	add 1 to bubbleIter.
+
+	copy "SWAP.cpy"
+		replacing ==:SWAP-PARA-NAME:==    by ==swapElements==
+		          ==:SWAP-ELEMENT-NAME:== by ==ws-element==
+		          ==:SWAP-INDEX-A:==      by ==bubbleIter==
+		          ==:SWAP-INDEX-B:==      by ==bubbleIter + 1==
+		          ==:SWAP-TEMP-NAME:==    by ==ws-temp==.
