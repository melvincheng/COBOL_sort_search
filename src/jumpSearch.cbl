@@ -0,0 +1,65 @@
+identification division.
+program-id. jumpSearch.
+
+*> precondition: the caller must pass an array that is already sorted
+*> in ascending order; jumpSearch does not sort its input. jumps ahead
+*> in fixed blocks (the square root of arraySize) to find the block
+*> the target falls in, then does a linear scan within that block --
+*> fewer comparisons than a full linear scan without binarySearch's
+*> every-step-halves requirement.
+data division.
+	working-storage section.
+	01 target pic s9(9) comp-3.
+	01 stepSize pic 9(4).
+	01 blockStart pic 9(4) value 1.
+	01 blockEnd pic 9(4).
+	01 scanIndex pic 9(4).
+	01 ws-found pic x(1) value "N".
+		88 found value "Y".
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 searchTarget pic s9(9) comp-3.
+
+*> searchTarget lets an unattended caller (e.g. the batch driver) pass
+*> the value to look for directly instead of answering the ACCEPT.
+procedure division using arraySize, ws-array, optional searchTarget.
+	first-para.
+	move 1 to blockStart
+	move "N" to ws-found
+	if address of searchTarget not = null then
+		move searchTarget to target
+	else
+		display "Please enter a number"
+		accept target.
+	compute stepSize = function integer (function sqrt (arraySize))
+	if stepSize < 1 then
+		move 1 to stepSize.
+	move stepSize to blockEnd
+	perform findBlock
+		until blockEnd >= arraySize
+		or ws-element(blockEnd) >= target
+	if blockEnd > arraySize then
+		move arraySize to blockEnd.
+	move blockStart to scanIndex
+	perform scanBlock
+		until found
+		or scanIndex > blockEnd
+	if not found then
+		display "Number not found".
+	goback.
+
+	findBlock.
+	move blockEnd to blockStart
+	compute blockEnd = blockEnd + stepSize.
+
+	scanBlock.
+	if ws-element(scanIndex) = target then
+		display "Number found at index: "scanIndex
+		move "Y" to ws-found
+	else
+		add 1 to scanIndex.
