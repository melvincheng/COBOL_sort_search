@@ -0,0 +1,342 @@
+identification division.
+program-id. externalMergeSort.
+
+*> for input too large to fit in one working-storage array: reads
+*> SORTIN in chunks of up to arrayMaxSize elements, sorts each chunk
+*> in memory with quickSort, and spreads the sorted runs one-per-file
+*> across up to four work files (XMSRUN1-4) instead of one big scratch
+*> file, so the final pass can be a single four-way merge instead of
+*> the repeated halving passes a two-file ping-pong merge would need.
+*> that final pass reads all the runs in parallel and writes one fully
+*> sorted SORTOUT, the same output name bubbleSort/quickSort use for
+*> their in-memory sorts.
+*>
+*> four work files caps this at 4 * arrayMaxSize elements; input past
+*> that aborts cleanly with a diagnostic instead of silently dropping
+*> records. a shop outgrowing that ceiling would add a fifth work file
+*> and a fifth leg through distributeOneRun/mergeStep, or fall back to
+*> repeated merge passes over two files.
+*>
+*> not menu-listed in MAIN: MAIN's single-array call convention doesn't
+*> fit a program that reads its own input file instead of taking an
+*> array parameter, the same reason mergeArrays isn't listed either.
+environment division.
+	input-output section.
+	file-control.
+		select sortin assign to "SORTIN"
+			organization line sequential
+			file status is ws-sortin-status.
+		select runfile1 assign to "XMSRUN1"
+			organization line sequential
+			file status is ws-run1-status.
+		select runfile2 assign to "XMSRUN2"
+			organization line sequential
+			file status is ws-run2-status.
+		select runfile3 assign to "XMSRUN3"
+			organization line sequential
+			file status is ws-run3-status.
+		select runfile4 assign to "XMSRUN4"
+			organization line sequential
+			file status is ws-run4-status.
+		select sortout assign to "SORTOUT"
+			organization line sequential
+			file status is ws-sortout-status.
+
+data division.
+	file section.
+	fd sortin.
+	01 sortin-record pic x(80).
+
+	fd runfile1.
+	01 runfile1-record pic x(80).
+	fd runfile2.
+	01 runfile2-record pic x(80).
+	fd runfile3.
+	01 runfile3-record pic x(80).
+	fd runfile4.
+	01 runfile4-record pic x(80).
+
+	fd sortout.
+	01 sortout-record pic x(80).
+
+	working-storage section.
+		01 ws-sortin-status pic x(2).
+		01 ws-run1-status pic x(2).
+		01 ws-run2-status pic x(2).
+		01 ws-run3-status pic x(2).
+		01 ws-run4-status pic x(2).
+		01 ws-sortout-status pic x(2).
+
+		01 ws-sortin-eof pic x(1) value "N".
+			88 sortin-eof value "Y".
+		01 ws-abort-flag pic x(1) value "N".
+			88 aborted value "Y".
+
+		01 chunkSize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==elements==
+			          ==:ARRAY-SIZE-NAME:==    by ==chunkSize==.
+		01 ws-chunk-full pic x(1) value "N".
+			88 chunk-full value "Y".
+		01 runCount pic 9(1) value 0.
+		01 runLength pic 9(3) occurs 4 times value 0.
+		01 writeIndex pic 9(3).
+		01 out pic -Z(8)9.
+		01 ws-run-line pic x(80).
+
+		01 runValue1 pic s9(9) comp-3.
+		01 runValue2 pic s9(9) comp-3.
+		01 runValue3 pic s9(9) comp-3.
+		01 runValue4 pic s9(9) comp-3.
+		01 ws-run1-eof pic x(1) value "Y".
+			88 run1-eof value "Y".
+		01 ws-run2-eof pic x(1) value "Y".
+			88 run2-eof value "Y".
+		01 ws-run3-eof pic x(1) value "Y".
+			88 run3-eof value "Y".
+		01 ws-run4-eof pic x(1) value "Y".
+			88 run4-eof value "Y".
+		01 minValue pic s9(9) comp-3.
+		01 minRun pic 9(1).
+
+		copy "RETCODE.cpy".
+
+procedure division.
+	main.
+	open input sortin
+	if ws-sortin-status not = "00" then
+		display "externalMergeSort: unable to open SORTIN, aborting"
+		move rc-invalid-input to return-code
+		goback.
+
+	perform distributeOneRun until sortin-eof or aborted
+	close sortin
+
+	if aborted then
+		move rc-invalid-input to return-code
+		goback.
+
+	if runCount = 0 then
+		display "externalMergeSort: SORTIN was empty, nothing to merge"
+		move rc-not-found to return-code
+		goback.
+
+	perform mergeRuns
+	display "externalMergeSort: merged " runCount " run(s) into SORTOUT"
+	move rc-success to return-code
+	goback.
+
+	*> reads one chunk, sorts it, and spreads it to the next free work
+	*> file; aborts instead of starting a fifth run once all four work
+	*> files are spoken for.
+	distributeOneRun.
+	perform readOneChunk
+	if chunkSize > 0 then
+		if runCount >= 4 then
+			display "externalMergeSort: SORTIN has more runs than the four work files this program supports, aborting"
+			move "Y" to ws-abort-flag
+		else
+			add 1 to runCount
+			call 'quickSort' using chunkSize, ws-array
+			move chunkSize to runLength(runCount)
+			perform writeRun
+		end-if
+	end-if.
+
+	readOneChunk.
+	move 0 to chunkSize
+	move "N" to ws-chunk-full
+	perform readOneElement until sortin-eof or chunk-full.
+
+	readOneElement.
+	read sortin into sortin-record
+		at end move "Y" to ws-sortin-eof
+		not at end
+			add 1 to chunkSize
+			compute elements(chunkSize) = function numval(function trim(sortin-record(1:10)))
+			if chunkSize = arrayMaxSize then
+				move "Y" to ws-chunk-full
+			end-if
+	end-read.
+
+	writeRun.
+	evaluate runCount
+		when 1 perform writeRun1
+		when 2 perform writeRun2
+		when 3 perform writeRun3
+		when 4 perform writeRun4
+	end-evaluate.
+
+	writeRun1.
+	open output runfile1
+	move 1 to writeIndex
+	perform writeRun1Element until writeIndex > chunkSize
+	close runfile1.
+
+	writeRun1Element.
+	move elements(writeIndex) to out
+	move spaces to ws-run-line
+	string out delimited by size into ws-run-line
+	write runfile1-record from ws-run-line
+	add 1 to writeIndex.
+
+	writeRun2.
+	open output runfile2
+	move 1 to writeIndex
+	perform writeRun2Element until writeIndex > chunkSize
+	close runfile2.
+
+	writeRun2Element.
+	move elements(writeIndex) to out
+	move spaces to ws-run-line
+	string out delimited by size into ws-run-line
+	write runfile2-record from ws-run-line
+	add 1 to writeIndex.
+
+	writeRun3.
+	open output runfile3
+	move 1 to writeIndex
+	perform writeRun3Element until writeIndex > chunkSize
+	close runfile3.
+
+	writeRun3Element.
+	move elements(writeIndex) to out
+	move spaces to ws-run-line
+	string out delimited by size into ws-run-line
+	write runfile3-record from ws-run-line
+	add 1 to writeIndex.
+
+	writeRun4.
+	open output runfile4
+	move 1 to writeIndex
+	perform writeRun4Element until writeIndex > chunkSize
+	close runfile4.
+
+	writeRun4Element.
+	move elements(writeIndex) to out
+	move spaces to ws-run-line
+	string out delimited by size into ws-run-line
+	write runfile4-record from ws-run-line
+	add 1 to writeIndex.
+
+	*> one pass, up to four-way: primes one record from each run that
+	*> was actually written, then repeatedly takes the smallest of the
+	*> current values and advances that run, until every run is
+	*> exhausted.
+	mergeRuns.
+	if runCount >= 1 then
+		perform primeRun1
+	end-if
+	if runCount >= 2 then
+		perform primeRun2
+	end-if
+	if runCount >= 3 then
+		perform primeRun3
+	end-if
+	if runCount >= 4 then
+		perform primeRun4
+	end-if
+
+	open output sortout
+	perform mergeStep until run1-eof and run2-eof and run3-eof and run4-eof
+	close sortout
+
+	if runCount >= 1 then
+		close runfile1
+	end-if
+	if runCount >= 2 then
+		close runfile2
+	end-if
+	if runCount >= 3 then
+		close runfile3
+	end-if
+	if runCount >= 4 then
+		close runfile4
+	end-if.
+
+	primeRun1.
+	open input runfile1
+	move "N" to ws-run1-eof
+	perform readRun1.
+
+	readRun1.
+	read runfile1 into runfile1-record
+		at end move "Y" to ws-run1-eof
+		not at end compute runValue1 = function numval(function trim(runfile1-record(1:10)))
+	end-read.
+
+	primeRun2.
+	open input runfile2
+	move "N" to ws-run2-eof
+	perform readRun2.
+
+	readRun2.
+	read runfile2 into runfile2-record
+		at end move "Y" to ws-run2-eof
+		not at end compute runValue2 = function numval(function trim(runfile2-record(1:10)))
+	end-read.
+
+	primeRun3.
+	open input runfile3
+	move "N" to ws-run3-eof
+	perform readRun3.
+
+	readRun3.
+	read runfile3 into runfile3-record
+		at end move "Y" to ws-run3-eof
+		not at end compute runValue3 = function numval(function trim(runfile3-record(1:10)))
+	end-read.
+
+	primeRun4.
+	open input runfile4
+	move "N" to ws-run4-eof
+	perform readRun4.
+
+	readRun4.
+	read runfile4 into runfile4-record
+		at end move "Y" to ws-run4-eof
+		not at end compute runValue4 = function numval(function trim(runfile4-record(1:10)))
+	end-read.
+
+	mergeStep.
+	move 0 to minRun
+	if not run1-eof then
+		if minRun = 0 or runValue1 < minValue then
+			move runValue1 to minValue
+			move 1 to minRun
+		end-if
+	end-if
+	if not run2-eof then
+		if minRun = 0 or runValue2 < minValue then
+			move runValue2 to minValue
+			move 2 to minRun
+		end-if
+	end-if
+	if not run3-eof then
+		if minRun = 0 or runValue3 < minValue then
+			move runValue3 to minValue
+			move 3 to minRun
+		end-if
+	end-if
+	if not run4-eof then
+		if minRun = 0 or runValue4 < minValue then
+			move runValue4 to minValue
+			move 4 to minRun
+		end-if
+	end-if
+
+	perform writeSortOutElement
+
+	evaluate minRun
+		when 1 perform readRun1
+		when 2 perform readRun2
+		when 3 perform readRun3
+		when 4 perform readRun4
+	end-evaluate.
+
+	writeSortOutElement.
+	move minValue to out
+	move spaces to ws-run-line
+	string out delimited by size into ws-run-line
+	write sortout-record from ws-run-line.
