@@ -0,0 +1,116 @@
+identification division.
+program-id. arrayStats.
+
+*> reports minimum, maximum, sum, average, and counts of
+*> positive/negative/zero values for an array, so the batch can be
+*> sanity-checked before it goes into a sort or search. writes the
+*> same summary to an ARRAYSTAT sequential file for the record.
+environment division.
+	input-output section.
+	file-control.
+		select statrpt assign to "ARRAYSTA"
+			organization line sequential
+			file status is ws-stat-status.
+
+data division.
+	file section.
+	fd statrpt.
+	01 statrpt-record pic x(80).
+
+	working-storage section.
+		01 arrayMin pic s9(9) comp-3.
+		01 arrayMax pic s9(9) comp-3.
+		*> worst case is arrayMaxSize (999) elements each at ELEMPIC.cpy's
+		*> nine-digit ceiling, ~9.99x10**11 -- needs a full 12 digits,
+		*> not the 11 an individual element's width alone would suggest.
+		01 arraySum pic s9(12) comp-3.
+		01 arrayAvg pic s9(9)v9(2) comp-3.
+		01 positiveCount pic 9(4) value 0.
+		01 negativeCount pic 9(4) value 0.
+		01 zeroCount pic 9(4) value 0.
+
+		01 out-value pic -Z(8)9.
+		01 out-sum pic -Z(11)9.
+		01 out-avg pic -Z(6)9.9(2).
+		01 ws-stat-status pic x(2).
+		01 ws-stat-line pic x(80).
+
+	local-storage section.
+		01 iteration pic 9(3) value 1.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+
+procedure division using arraySize, array.
+	main.
+	move ws-element(1) to arrayMin
+	move ws-element(1) to arrayMax
+	move 0 to arraySum
+	move 0 to positiveCount
+	move 0 to negativeCount
+	move 0 to zeroCount
+	perform computeStats until iteration > arraySize
+	compute arrayAvg = arraySum / arraySize
+	perform displayStats
+	goback.
+
+	computeStats.
+	if ws-element(iteration) < arrayMin then
+		move ws-element(iteration) to arrayMin.
+	if ws-element(iteration) > arrayMax then
+		move ws-element(iteration) to arrayMax.
+	add ws-element(iteration) to arraySum
+	if ws-element(iteration) > 0 then
+		add 1 to positiveCount
+	else
+		if ws-element(iteration) < 0 then
+			add 1 to negativeCount
+		else
+			add 1 to zeroCount.
+	add 1 to iteration.
+
+	displayStats.
+	open output statrpt
+	display "arrayStats: array size:      " arraySize
+	move spaces to ws-stat-line
+	string "array size: " arraySize delimited by size into ws-stat-line
+	write statrpt-record from ws-stat-line
+
+	move arrayMin to out-value
+	display "arrayStats: minimum value:   " out-value
+	move spaces to ws-stat-line
+	string "minimum value: " out-value delimited by size into ws-stat-line
+	write statrpt-record from ws-stat-line
+
+	move arrayMax to out-value
+	display "arrayStats: maximum value:   " out-value
+	move spaces to ws-stat-line
+	string "maximum value: " out-value delimited by size into ws-stat-line
+	write statrpt-record from ws-stat-line
+
+	move arraySum to out-sum
+	display "arrayStats: sum of values:   " out-sum
+	move spaces to ws-stat-line
+	string "sum of values: " out-sum delimited by size into ws-stat-line
+	write statrpt-record from ws-stat-line
+
+	move arrayAvg to out-avg
+	display "arrayStats: average value:   " out-avg
+	move spaces to ws-stat-line
+	string "average value: " out-avg delimited by size into ws-stat-line
+	write statrpt-record from ws-stat-line
+
+	display "arrayStats: positive count:  " positiveCount
+	display "arrayStats: negative count:  " negativeCount
+	display "arrayStats: zero count:      " zeroCount
+	move spaces to ws-stat-line
+	string "positive count: " positiveCount
+		"  negative count: " negativeCount
+		"  zero count: " zeroCount
+		delimited by size into ws-stat-line
+	write statrpt-record from ws-stat-line
+	close statrpt.
