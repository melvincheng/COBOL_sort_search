@@ -1,47 +1,124 @@
 identification division.
-program-id. BinarySearch.
+program-id. binarySearch.
 
+*> precondition: the caller must pass an array that is already sorted
+*> in ascending order. binarySearch does not sort its input.
 data division.
 	working-storage section.
-	78 arraySize value 11.
-	01 ws-array.
-		05 ws-element pic s9(3) occurs arraySize times.
-
-	01 target pic s9(3).
+	01 target copy "ELEMPIC.cpy".
 
 	01 pivot pic 9(3).
 
-	01 max pic 9(3) value arraySize.
+	01 max pic 9(3).
 	01 min pic 9(3) value 1.
 	01 out pic Z(2)9.
 
-procedure division.
-	first-para.
-	display "Please enter a number"
-	accept target
-	move -1 to ws-element(1)
-	move 1 to ws-element(2)
-	move 2 to ws-element(3)
-	move 3 to ws-element(4)
-	move 4 to ws-element(5)
-	move 5 to ws-element(6)
-	move 6 to ws-element(7)
-	move 7 to ws-element(8)
-	move 8 to ws-element(9)
-	move 9 to ws-element(10)
-	move 10 to ws-element(11)
+	01 sortCheckIndex pic 9(3).
+	01 ws-array-sorted pic x(1) value "Y".
+		88 array-is-sorted value "Y".
+
+	01 nearValueOut copy "ELEMEDIT.cpy".
+	01 lowerIndex pic 9(3).
 
+	copy "RETCODE.cpy".
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 searchTarget copy "ELEMPIC.cpy".
+		01 foundIndexOut pic 9(3).
+		01 insertionPointOut pic 9(3).
+
+*> searchTarget lets an unattended caller (e.g. the batch driver) pass
+*> the value to look for directly instead of answering the ACCEPT.
+*> foundIndexOut is an optional output parameter: when the caller
+*> supplies it, binarySearch moves the found index into it (0 for not
+*> found) so a caller like the regression harness can check the
+*> result without parsing the DISPLAY messages. insertionPointOut is
+*> the same idea for the not-found index min leaves behind: the index
+*> the target would need to occupy to keep the array ascending.
+*> RETURN-CODE follows the RETCODE.cpy convention: rc-success when
+*> found, rc-not-found when the search completes without a match, and
+*> rc-invalid-input when it aborts instead of searching (unsorted
+*> input or a corrupted pivot range).
+procedure division using arraySize, array, optional searchTarget,
+		optional foundIndexOut, optional insertionPointOut.
+	first-para.
+	move arraySize to max
+	move 1 to min
+	perform checkSorted
+	if not array-is-sorted then
+		display "binarySearch: input array is not sorted in ascending order, aborting"
+		move rc-invalid-input to return-code
+		goback.
+	if address of searchTarget not = null then
+		move searchTarget to target
+	else
+		display "Please enter a number"
+		accept target.
 	perform binarySearch until min > max
-	display "Number not found"
-	stop run.
+	perform reportNotFound
+	if address of foundIndexOut not = null then
+		move 0 to foundIndexOut.
+	move rc-not-found to return-code
+	goback.
+
+
+	*> scans the array once for any adjacent pair out of ascending
+	*> order; binarySearch's pivot arithmetic silently returns wrong or
+	*> missing results on unsorted input, so this refuses to run
+	*> instead of guessing.
+	checkSorted.
+	move "Y" to ws-array-sorted
+	move 1 to sortCheckIndex
+	perform checkSortedPair until sortCheckIndex >= arraySize or not array-is-sorted.
 
+	checkSortedPair.
+	if ws-element(sortCheckIndex) > ws-element(sortCheckIndex + 1) then
+		move "N" to ws-array-sorted.
+	add 1 to sortCheckIndex.
+
+	*> the search loop above leaves min sitting at the index the target
+	*> would need to occupy to keep the array ascending; report that
+	*> insertion point plus whichever real elements sit just below and
+	*> just above it, since that's what reconciling a lookup value
+	*> against a reference list actually needs instead of a bare
+	*> "not found".
+	reportNotFound.
+	display "Number not found"
+	move min to out
+	display "would insert at index: " out
+	if min > 1 then
+		compute lowerIndex = min - 1
+		move ws-element(lowerIndex) to nearValueOut
+		move lowerIndex to out
+		display "nearest lower value: " nearValueOut " at index " out
+	end-if
+	if min <= arraySize then
+		move ws-element(min) to nearValueOut
+		move min to out
+		display "nearest higher value: " nearValueOut " at index " out
+	end-if.
+	if address of insertionPointOut not = null then
+		move min to insertionPointOut.
 
 	binarySearch.
 	compute pivot = (max + min)/2
+	if pivot < 1 or pivot > arraySize then
+		display "binarySearch: computed pivot " pivot " is out of range for arraySize " arraySize ", aborting"
+		move rc-invalid-input to return-code
+		goback.
 	if target = ws-element(pivot) then
 		move pivot to out
 		display "Number found at index: "out
-		stop run.
+		if address of foundIndexOut not = null then
+			move pivot to foundIndexOut
+		end-if
+		move rc-success to return-code
+		goback.
 	if target > ws-element(pivot) then
 		add 1 to pivot
 		move pivot to min.
