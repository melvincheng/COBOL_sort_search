@@ -0,0 +1,115 @@
+identification division.
+program-id. sortTimingReport.
+
+*> times a copy of the array MAIN just built through bubbleSort and
+*> another copy through quickSort, using ACCEPT FROM TIME, and prints
+*> a side-by-side report so the caller can pick a default algorithm
+*> for a given array size. takes arraySize/ws-array via linkage the
+*> same way every other menu-dispatched command does, so it times the
+*> array already on hand instead of prompting for a new one.
+data division.
+	working-storage section.
+	*> bubble/quick working copies declared directly rather than via a
+	*> second and third COPY ARRAYREC: the copybook's arrayMaxSize
+	*> 78-level only needs declaring once per program.
+	01 ws-bubble-array.
+		05 bubble-elements pic s9(9) comp-3 occurs 0 to 999 times
+			depending on arraySize.
+	01 ws-quick-array.
+		05 quick-elements pic s9(9) comp-3 occurs 0 to 999 times
+			depending on arraySize.
+
+	01 copyIndex pic 9(4).
+	01 startTime pic 9(8).
+	01 endTime pic 9(8).
+	01 bubbleElapsed pic s9(8).
+	01 quickElapsed pic s9(8).
+	01 out-elapsed pic -Z(6)9.
+
+	*> ACCEPT FROM TIME returns HHMMSSss, not a linear count of
+	*> hundredths -- subtracting two of them directly goes wrong the
+	*> moment start and end straddle a minute/hour/midnight boundary.
+	*> convertToHundredths turns one HHMMSSss value (left in
+	*> ws-time-work) into a true count of hundredths-of-a-second since
+	*> midnight (left in ws-time-total) so the elapsed computations can
+	*> do a plain subtraction instead.
+	01 ws-time-work pic 9(8).
+	01 ws-time-hh pic 9(2).
+	01 ws-time-mm pic 9(2).
+	01 ws-time-ss pic 9(2).
+	01 ws-time-hs pic 9(2).
+	01 ws-time-total pic 9(7).
+	01 startHundredths pic 9(7).
+	01 endHundredths pic 9(7).
+	78 hundredthsPerDay value 8640000.
+
+	linkage section.
+	01 arraySize pic 9(3).
+	copy "ARRAYREC.cpy"
+		replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+		          ==:ARRAY-ELEMENT-NAME:== by ==elements==
+		          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+
+procedure division using arraySize, ws-array.
+	main.
+	if arraySize < 1 or arraySize > arrayMaxSize then
+		goback.
+
+	move 1 to copyIndex
+	perform copyToBubble until copyIndex > arraySize
+	move 1 to copyIndex
+	perform copyToQuick until copyIndex > arraySize
+
+	accept startTime from time
+	call 'bubbleSort' using arraySize, ws-bubble-array
+	accept endTime from time
+	move startTime to ws-time-work
+	perform convertToHundredths
+	move ws-time-total to startHundredths
+	move endTime to ws-time-work
+	perform convertToHundredths
+	move ws-time-total to endHundredths
+	compute bubbleElapsed = endHundredths - startHundredths
+	if bubbleElapsed < 0 then
+		add hundredthsPerDay to bubbleElapsed.
+
+	accept startTime from time
+	call 'quickSort' using arraySize, ws-quick-array
+	accept endTime from time
+	move startTime to ws-time-work
+	perform convertToHundredths
+	move ws-time-total to startHundredths
+	move endTime to ws-time-work
+	perform convertToHundredths
+	move ws-time-total to endHundredths
+	compute quickElapsed = endHundredths - startHundredths
+	if quickElapsed < 0 then
+		add hundredthsPerDay to quickElapsed.
+
+	display "---------------------------------------------"
+	display "sort timing comparison for arraySize = " arraySize
+	move bubbleElapsed to out-elapsed
+	display "bubbleSort elapsed (hundredths of a second): " out-elapsed
+	move quickElapsed to out-elapsed
+	display "quickSort  elapsed (hundredths of a second): " out-elapsed
+	display "---------------------------------------------"
+	goback.
+
+	*> decomposes ws-time-work (HHMMSSss) into its four fields and
+	*> recombines them as a linear count of hundredths-of-a-second
+	*> since midnight, left in ws-time-total.
+	convertToHundredths.
+	compute ws-time-hh = ws-time-work / 1000000
+	compute ws-time-mm = function mod(ws-time-work / 10000, 100)
+	compute ws-time-ss = function mod(ws-time-work / 100, 100)
+	compute ws-time-hs = function mod(ws-time-work, 100)
+	compute ws-time-total =
+		((ws-time-hh * 60 + ws-time-mm) * 60 + ws-time-ss) * 100 + ws-time-hs.
+
+	copyToBubble.
+	move elements(copyIndex) to bubble-elements(copyIndex)
+	add 1 to copyIndex.
+
+	copyToQuick.
+	move elements(copyIndex) to quick-elements(copyIndex)
+	add 1 to copyIndex.
