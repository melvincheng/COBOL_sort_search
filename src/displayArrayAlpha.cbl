@@ -0,0 +1,70 @@
+identification division.
+program-id. displayArrayAlpha.
+
+*> alphanumeric counterpart to displayArray.cbl: writes the array
+*> listing both to the terminal and to a sequential report file
+*> (ARRAYRPTX) carrying a run date, the arraySize, and a record count.
+environment division.
+	input-output section.
+	file-control.
+		select arrayrptx assign to "ARRAYRPX"
+			organization line sequential
+			file status is ws-rpt-status.
+
+data division.
+	file section.
+	fd arrayrptx.
+	01 arrayrptx-record pic x(80).
+
+	working-storage section.
+		01 ws-rpt-status pic x(2).
+		01 ws-run-date.
+			05 ws-run-yy pic 9(2).
+			05 ws-run-mm pic 9(2).
+			05 ws-run-dd pic 9(2).
+		01 ws-header-line pic x(80).
+		01 ws-detail-line pic x(80).
+		01 ws-trailer-line pic x(80).
+		01 ws-record-count pic 9(5) value 0.
+	local-storage section.
+		01 iteration pic 9(3) value 1.
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYRECX.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==elements==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+
+procedure division using arraySize, array.
+
+	main.
+	move 0 to ws-record-count
+	accept ws-run-date from date.
+	open output arrayrptx.
+	move spaces to ws-header-line
+	string "run date: " ws-run-mm "/" ws-run-dd "/" ws-run-yy
+		"   array size: " arraySize
+		into ws-header-line
+	write arrayrptx-record from ws-header-line.
+	perform displayArrayAlpha until iteration > arraySize
+	move spaces to ws-trailer-line
+	string "record count: " ws-record-count delimited by size
+		into ws-trailer-line
+	write arrayrptx-record from ws-trailer-line.
+	close arrayrptx.
+	goback.
+
+	displayArrayAlpha.
+	if iteration = 1 then
+		display "Printing out array".
+	if iteration = arraySize then
+		display elements(iteration)
+	else
+		display elements(iteration)" " with no advancing
+	end-if.
+	move spaces to ws-detail-line
+	string "element " iteration ": " elements(iteration) delimited by size
+		into ws-detail-line
+	write arrayrptx-record from ws-detail-line.
+	add 1 to ws-record-count
+	add 1 to iteration.
