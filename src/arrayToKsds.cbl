@@ -0,0 +1,57 @@
+identification division.
+program-id. arrayToKsds.
+
+*> writes the array out to ARRAYKSDS, an indexed (VSAM KSDS-style)
+*> file keyed by element position, instead of only leaving the array
+*> in working/linkage storage. a downstream job step can then open
+*> ARRAYKSDS directly and read a single element by key instead of
+*> CALLing back into this array of programs just to re-load the whole
+*> array through linkage. ksdsToArray.cbl is the read-side counterpart.
+environment division.
+	input-output section.
+	file-control.
+		select arrayksds assign to "ARRAYKSD"
+			organization indexed
+			access mode is sequential
+			record key is ak-position
+			file status is ws-arrayksds-status.
+
+data division.
+	file section.
+	fd arrayksds.
+	01 arrayksds-record.
+		05 ak-position pic 9(3).
+		05 ak-element copy "ELEMPIC.cpy".
+
+	working-storage section.
+		01 ws-arrayksds-status pic x(2).
+
+	local-storage section.
+		01 iteration pic 9(3) value 1.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+
+procedure division using arraySize, ws-array.
+	main.
+	open output arrayksds
+	if ws-arrayksds-status not = "00" then
+		display "arrayToKsds: unable to open ARRAYKSDS, status " ws-arrayksds-status
+		goback.
+	perform writeKsdsRecord until iteration > arraySize
+	close arrayksds
+	display "arrayToKsds: wrote " arraySize " element(s) to ARRAYKSDS"
+	goback.
+
+	*> element positions must ascend for a sequential load of an
+	*> indexed file, which is exactly the order ws-element already
+	*> occurs in, so no sort or reorder is needed first.
+	writeKsdsRecord.
+	move iteration to ak-position
+	move ws-element(iteration) to ak-element
+	write arrayksds-record
+	add 1 to iteration.
