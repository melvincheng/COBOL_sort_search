@@ -1,47 +1,136 @@
 identification division.
 program-id. quickSort.
 
+*> periodically checkpoints the partition stack (ws-beginning,
+*> ws-end, i) plus the array itself to a restart file, so an abend
+*> partway through a large sort can resume instead of starting the
+*> whole sort over from element one.
+*>
+*> sortDirection is an optional linkage parameter, same convention as
+*> bubbleSort: "A" (or omitted) sorts ascending, "D" sorts descending.
+*> the flag itself lives in the shared SORTOPTS copybook.
+*>
+*> the final sorted array is also written to a SORTOUT sequential
+*> file, one element per line, so a downstream batch step can read
+*> the sorted data instead of retyping it off the console.
+environment division.
+	input-output section.
+	file-control.
+		select restartfile assign to "QSRESTRT"
+			organization sequential
+			file status is ws-restart-status.
+		select sortout assign to "SORTOUT"
+			organization line sequential
+			file status is ws-sortout-status.
+
 data division.
+	file section.
+	fd restartfile.
+	01 restart-record.
+		05 restart-arraysize pic 9(3).
+		05 restart-i pic 9(36).
+		05 restart-elements pic s9(9) comp-3 occurs 999 times.
+		05 restart-beginning pic s9(3) occurs 999 times.
+		05 restart-end pic s9(3) occurs 999 times.
+
+	fd sortout.
+	01 sortout-record pic x(80).
+
 	working-storage section.
-		78 arraySize value 11.
-		01 ws-array.
-			05 ws-element pic s9(3) occurs arraySize times.
+		*> the partition stack is sized to the documented worst-case
+		*> depth for this partition scheme (one stack slot per element
+		*> still awaiting a split), not to the current call's arraySize.
+		*> that worst case tops out at the array copybook's absolute
+		*> element ceiling, so quickSortMaxDepth stays fixed regardless
+		*> of how small or large an individual arraySize happens to be.
+		78 quickSortMaxDepth value 999.
+		78 checkpointInterval value 50.
+		*> once a partition shrinks to this many elements or fewer,
+		*> finishing it with a plain insertion sort costs less than the
+		*> overhead of another pivot selection and stack push/pop.
+		78 insertionSortThreshold value 10.
 		01 ws-left.
-			05 ws-beginning pic s9(3) occurs arraySize times.
+			05 ws-beginning pic s9(3) occurs quickSortMaxDepth times.
 		01 ws-right.
-			05 ws-end pic s9(3) occurs arraySize times.
-		
+			05 ws-end pic s9(3) occurs quickSortMaxDepth times.
+
 		01 i pic 9(36) value 1.
 		01 rightSide pic 9(3).
 		01 leftSide pic 9(3).
-		01 pivot pic s9(3).
+		01 pivot pic s9(9) comp-3.
+		01 midIndex pic 9(3).
+		01 ws-temp pic s9(9) comp-3.
+
+		01 insSortOuter pic 9(3).
+		01 insSortInner pic 9(3).
+		01 insSortKey pic s9(9) comp-3.
+
+		01 out pic -Z(8)9.
+		*> wide enough to count one past quickSortMaxDepth (999) without
+		*> wrapping, since saveStackSlot/restoreStackSlot always walk
+		*> the full stack regardless of how small arraySize is.
+		01 iteration pic 9(4) value 1.
+
+		01 ws-restart-status pic x(2).
+		01 ws-resumed pic x(1) value "N".
+			88 resumed-from-checkpoint value "Y".
 
-		01 out pic -Z(2)9.
-		01 iteration pic 9(3) value 1.
+		01 ws-sortout-status pic x(2).
+		01 ws-sortout-line pic x(80).
 
-procedure division.
+		*> tallies the work quickSort actually did on this array: one
+		*> comparison per pivot check in rightDec/leftInc, one swap per
+		*> element exchange in switch. printed as a summary line once
+		*> the sort completes, for capacity-planning data on how the
+		*> cost grows with arraySize.
+		01 comparisonCount pic 9(9) value 0.
+		01 swapCount pic 9(9) value 0.
+
+		copy "SORTOPTS.cpy"
+			replacing ==:SORT-OPTIONS-NAME:== by ==ws-sort-options==.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 sortDirection pic x(1).
+
+procedure division using arraySize, ws-array, optional sortDirection.
 	first-para.
-	move 10 to ws-element(1)
-	move 9 to ws-element(2)
-	move 8 to ws-element(3)
-	move 7 to ws-element(4)
-	move -6 to ws-element(5)
-	move 11 to ws-element(6)
-	move 4 to ws-element(7)
-	move 3 to ws-element(8)
-	move 2 to ws-element(9)
-	move 1 to ws-element(10)
-	move -11 to ws-element(11)
+	move 0 to comparisonCount
+	move 0 to swapCount
+	if address of sortDirection not = null then
+		move sortDirection to ws-sort-direction.
+
+	move 1 to iteration
+
+	perform loadCheckpoint
+
+	perform cleanArray
 
+	move 1 to iteration
 	perform displayArray until iteration > arraySize
 
 	move 1 to iteration
 
-	perform beginQuickSort
+	if not resumed-from-checkpoint then
+		perform beginQuickSort
+	else
+		perform quickSort until i < 1.
+
+	perform clearCheckpoint
 
+	move 1 to iteration
 	perform displayArray until iteration > arraySize
 
-	stop run.
+	move 1 to iteration
+	perform writeSortOutFile
+
+	display "quickSort: " comparisonCount " comparisons, " swapCount " swaps"
+
+	goback.
 
 	displayArray.
 	move ws-element(iteration) to out
@@ -54,35 +143,100 @@ procedure division.
 	end-if.
 	add 1 to iteration.
 
-	*> start of quicksort 
+	*> a restart file left behind by a prior abend carries the same
+	*> arraySize as this run; anything else (missing file, mismatched
+	*> size, a zero sentinel left by a prior clean finish) means start
+	*> the sort fresh.
+	loadCheckpoint.
+	open input restartfile.
+	if ws-restart-status = "00" then
+		read restartfile
+			at end continue
+			not at end
+				if restart-arraysize = arraySize then
+					perform restoreFromCheckpoint
+				end-if
+		end-read
+		close restartfile
+	else
+		display "restart file not found, starting quickSort from the beginning".
+
+	restoreFromCheckpoint.
+	move restart-i to i
+	move 1 to iteration
+	perform restoreElement until iteration > arraySize
+	move 1 to iteration
+	perform restoreStackSlot until iteration > quickSortMaxDepth
+	move "Y" to ws-resumed
+	display "resumed quickSort from checkpoint at partition depth " i.
+
+	restoreElement.
+	move restart-elements(iteration) to ws-element(iteration)
+	add 1 to iteration.
+
+	restoreStackSlot.
+	move restart-beginning(iteration) to ws-beginning(iteration)
+	move restart-end(iteration) to ws-end(iteration)
+	add 1 to iteration.
+
+	*> start of quicksort
 	*> set the right side temp array to first index
 	*> set the left side temp array to last index
 	*> variable i used to determine if sorting is finished
 	beginQuickSort.
+		move 1 to i
 		move 1 to ws-beginning(1)
 		move arraySize to ws-end(1)
 		perform quickSort until i < 1.
 
 	quickSort.
 		move ws-beginning(i) to leftSide
-		display "left"leftSide
 		move ws-end(i) to rightSide
+		*> a corrupted checkpoint or a caller-supplied arraySize that
+		*> doesn't match the array actually passed in can leave the
+		*> stack holding indexes outside the array; refuse to index
+		*> ws-element with them instead of abending.
+		if leftSide < 1 or leftSide > arraySize
+		or rightSide < 1 or rightSide > arraySize then
+			display "quickSort: partition bounds leftSide " leftSide " rightSide " rightSide " out of range for arraySize " arraySize ", aborting"
+			goback.
 		*> if leftside is larger than rightside, then the indexes have switched
 		if leftSide < rightSide then
 
+			if rightSide - leftSide < insertionSortThreshold then
+				*> small partition: finish it in place with a plain
+				*> insertion sort instead of paying for another pivot
+				*> selection and stack push/pop.
+				perform insertionSortPartition
+				subtract 1 from i
+			else
+
+			*> median-of-three: swap the median of the first, middle, and
+			*> last elements into leftSide before using it as the pivot.
+			*> keeps quickSort from degrading on nearly-sorted or
+			*> reverse-sorted production batches the way a fixed
+			*> leftmost pivot does.
+			perform selectPivot
 
 			move ws-element(leftSide) to pivot
 
-			Display leftSide
 			perform switch until leftSide >= rightSide
 
 			*> sets the left index valuen as the pivot as the pivot is the first value to be replaced
 			move pivot to ws-element(leftSide)
 
+			*> the partition stack is sized to quickSortMaxDepth; a push
+			*> past that ceiling would walk off the end of ws-beginning
+			*> and ws-end, so check before pushing instead of trusting
+			*> the documented worst case holds for every possible input.
+			if i + 1 > quickSortMaxDepth then
+				display "quickSort: partition stack depth exceeded quickSortMaxDepth, aborting"
+				goback
+			end-if
+
 			*> saves new left starting position
 			move leftSide to ws-beginning(i + 1)
 			add 1 to ws-beginning(i + 1)
-			Display leftSide
 
 			*> sets current spot next right starting position
 			move ws-end(i) to ws-end(i + 1)
@@ -91,29 +245,143 @@ procedure division.
 			move leftSide to ws-end(i)
 
 			add 1 to i
+			end-if
 		else
 			subtract 1 from i
 		end-if.
+		if function mod(i, checkpointInterval) = 0 then
+			perform writeCheckpoint.
+
+	*> plain insertion sort over ws-element(leftSide .. rightSide),
+	*> honoring the same ascending/descending flag as the rest of
+	*> quickSort.
+	insertionSortPartition.
+		compute insSortOuter = leftSide + 1
+		perform insertionSortOuter until insSortOuter > rightSide.
+
+	insertionSortOuter.
+		move ws-element(insSortOuter) to insSortKey
+		move insSortOuter to insSortInner
+		perform insertionSortShift until insSortInner <= leftSide
+			or (not sort-descending and ws-element(insSortInner - 1) <= insSortKey)
+			or (sort-descending and ws-element(insSortInner - 1) >= insSortKey)
+		move insSortKey to ws-element(insSortInner)
+		add 1 to insSortOuter.
+
+	insertionSortShift.
+		move ws-element(insSortInner - 1) to ws-element(insSortInner)
+		subtract 1 from insSortInner
+		add 1 to comparisonCount
+		add 1 to swapCount.
+
+	*> moves whichever of ws-element(leftSide), ws-element(midIndex),
+	*> ws-element(rightSide) is the median value into ws-element(leftSide).
+	selectPivot.
+		compute midIndex = (leftSide + rightSide) / 2
+		if (not sort-descending and ws-element(midIndex) < ws-element(leftSide))
+		or (sort-descending and ws-element(midIndex) > ws-element(leftSide)) then
+			perform swapLeftMid.
+		if (not sort-descending and ws-element(rightSide) < ws-element(leftSide))
+		or (sort-descending and ws-element(rightSide) > ws-element(leftSide)) then
+			perform swapLeftRight.
+		if (not sort-descending and ws-element(rightSide) < ws-element(midIndex))
+		or (sort-descending and ws-element(rightSide) > ws-element(midIndex)) then
+			perform swapMidRight.
+
+	swapLeftMid.
+		move ws-element(leftSide) to ws-temp
+		move ws-element(midIndex) to ws-element(leftSide)
+		move ws-temp to ws-element(midIndex)
+		add 1 to swapCount.
+
+	swapLeftRight.
+		move ws-element(leftSide) to ws-temp
+		move ws-element(rightSide) to ws-element(leftSide)
+		move ws-temp to ws-element(rightSide)
+		add 1 to swapCount.
+
+	swapMidRight.
+		move ws-element(midIndex) to ws-temp
+		move ws-element(rightSide) to ws-element(midIndex)
+		move ws-temp to ws-element(rightSide)
+		add 1 to swapCount.
 
 	switch.
 		*> moves the index to the next value that is smaller than the pivot or the left index
-		perform rightDec until leftSide >= rightSide or ws-element(rightSide) < pivot
+		perform rightDec until leftSide >= rightSide
+			or (not sort-descending and ws-element(rightSide) < pivot)
+			or (sort-descending and ws-element(rightSide) > pivot)
 		*> if the left index is smaller than the right index, then copy the right value to the left
-		*> then move the left index right one 
+		*> then move the left index right one
 		if leftSide < rightSide then
 			move ws-element(rightSide) to ws-element(leftSide)
-			add 1 to leftSide.
+			add 1 to leftSide
+			add 1 to swapCount.
 		*> moves the left index to either the next value that is larger than the pivot or the right index
-		perform leftInc until leftSide >= rightSide or ws-element(leftSide) > pivot
+		perform leftInc until leftSide >= rightSide
+			or (not sort-descending and ws-element(leftSide) > pivot)
+			or (sort-descending and ws-element(leftSide) < pivot)
 		*> if the left index is smaller than the right index, then copy the left value to the right
 		*> then move the right index left
 		if leftSide < rightSide then
 			move ws-element(leftSide) to ws-element(rightSide)
-			subtract 1 from rightSide.
+			subtract 1 from rightSide
+			add 1 to swapCount.
 
 	rightDec.
-		subtract 1 from rightSide.
+		subtract 1 from rightSide
+		add 1 to comparisonCount.
 
 
 	leftInc.
-		add 1 to leftSide.
+		add 1 to leftSide
+		add 1 to comparisonCount.
+
+	*> writes ws-array plus the partition stack (ws-beginning,
+	*> ws-end, i) to QSRESTRT so a later run can pick up here instead
+	*> of resorting from element one.
+	writeCheckpoint.
+	move arraySize to restart-arraysize
+	move i to restart-i
+	move 1 to iteration
+	perform saveElement until iteration > arraySize
+	move 1 to iteration
+	perform saveStackSlot until iteration > quickSortMaxDepth
+	open output restartfile
+	write restart-record
+	close restartfile.
+
+	saveElement.
+	move ws-element(iteration) to restart-elements(iteration)
+	add 1 to iteration.
+
+	saveStackSlot.
+	move ws-beginning(iteration) to restart-beginning(iteration)
+	move ws-end(iteration) to restart-end(iteration)
+	add 1 to iteration.
+
+	*> a finished sort leaves no usable checkpoint behind: zero the
+	*> arraySize sentinel so the next run never mistakes a completed
+	*> sort's leftover record for one to resume.
+	clearCheckpoint.
+	move 0 to restart-arraysize
+	open output restartfile
+	write restart-record
+	close restartfile.
+
+	*> writes the final sorted array to SORTOUT, one element per line.
+	writeSortOutFile.
+	open output sortout
+	perform writeSortOutRecord until iteration > arraySize
+	close sortout.
+
+	writeSortOutRecord.
+	move ws-element(iteration) to out
+	move spaces to ws-sortout-line
+	string out delimited by size into ws-sortout-line
+	write sortout-record from ws-sortout-line
+	add 1 to iteration.
+
+	copy "CLEANARR.cpy"
+		replacing ==:CLEAN-PARA-NAME:== by ==cleanArray==
+		          ==:CLEAN-SIZE-NAME:== by ==arraySize==.
