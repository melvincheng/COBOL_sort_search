@@ -0,0 +1,70 @@
+identification division.
+program-id. batchDriver.
+
+*> drives a full create/sort/search/display cycle from a deck of
+*> control cards instead of MAIN's single interactive command, so one
+*> job step can run the whole production batch window unattended.
+*> control card layout (BATCHCTL), one card per action:
+*>   columns  1- 8  command: CREATE, SORT, SEARCH, or DISPLAY
+*>   columns  9-28  program name for SORT/SEARCH (e.g. bubbleSort)
+*>   columns 29-38  numeric value: array size for CREATE, target for SEARCH
+environment division.
+	input-output section.
+	file-control.
+		select batchctl assign to "BATCHCTL"
+			organization line sequential
+			file status is ws-ctl-status.
+
+data division.
+	file section.
+	fd batchctl.
+	01 batchctl-record.
+		05 ctl-command pic x(8).
+		05 ctl-progname pic x(20).
+		05 ctl-value pic 9(10).
+
+	working-storage section.
+	01 arraySize pic 9(3).
+	copy "ARRAYREC.cpy"
+		replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+		          ==:ARRAY-ELEMENT-NAME:== by ==elements==
+		          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+	01 searchTarget pic s9(9) comp-3.
+	01 sortProgram pic x(30).
+	01 ws-ctl-status pic x(2).
+	01 ws-ctl-eof pic x(1) value "N".
+		88 ctl-eof value "Y".
+
+procedure division.
+	main.
+	open input batchctl.
+	if ws-ctl-status not = "00" then
+		display "batchDriver: BATCHCTL not available, nothing to run"
+		goback.
+	perform processCard until ctl-eof
+	close batchctl.
+	goback.
+
+	processCard.
+	read batchctl
+		at end move "Y" to ws-ctl-eof
+		not at end perform dispatchCommand
+	end-read.
+
+	dispatchCommand.
+	evaluate ctl-command
+		when "CREATE"
+			move ctl-value to arraySize
+			call 'createArray' using arraySize, ws-array, "Y"
+		when "DISPLAY"
+			call 'displayArray' using arraySize, ws-array
+		when "SORT"
+			move ctl-progname to sortProgram
+			call sortProgram using arraySize, ws-array
+		when "SEARCH"
+			move ctl-progname to sortProgram
+			move ctl-value to searchTarget
+			call sortProgram using arraySize, ws-array, searchTarget
+		when other
+			display "batchDriver: unknown control card command: " ctl-command
+	end-evaluate.
