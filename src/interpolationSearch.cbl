@@ -0,0 +1,62 @@
+identification division.
+program-id. interpolationSearch.
+
+*> precondition: the caller must pass an array that is already sorted
+*> in ascending order and whose values are roughly evenly distributed;
+*> interpolation search does not sort its input.
+data division.
+	working-storage section.
+	01 target pic s9(9) comp-3.
+	01 low pic 9(4) value 1.
+	01 high pic 9(4).
+	01 probeIndex pic 9(4).
+	01 ws-found pic x(1) value "N".
+		88 found value "Y".
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 searchTarget pic s9(9) comp-3.
+
+*> searchTarget lets an unattended caller (e.g. the batch driver) pass
+*> the value to look for directly instead of answering the ACCEPT.
+procedure division using arraySize, ws-array, optional searchTarget.
+	first-para.
+	move 1 to low
+	move arraySize to high
+	move "N" to ws-found
+	if address of searchTarget not = null then
+		move searchTarget to target
+	else
+		display "Please enter a number"
+		accept target.
+	perform probe
+		until found
+		or low > high
+		or ws-element(high) = ws-element(low)
+	if not found then
+		display "Number not found".
+	goback.
+
+	*> estimates where target should fall assuming a roughly uniform
+	*> spread between ws-element(low) and ws-element(high), instead of
+	*> always probing the midpoint the way binary search does.
+	probe.
+	compute probeIndex = low +
+		(((high - low) * (target - ws-element(low)))
+		/ (ws-element(high) - ws-element(low)))
+	if probeIndex < low or probeIndex > high then
+		move high to low
+		add 1 to low
+	else
+		if ws-element(probeIndex) = target then
+			display "Number found at index: "probeIndex
+			move "Y" to ws-found
+		else
+			if ws-element(probeIndex) < target then
+				compute low = probeIndex + 1
+			else
+				compute high = probeIndex - 1.
