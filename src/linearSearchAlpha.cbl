@@ -0,0 +1,38 @@
+identification division.
+program-id. linearSearchAlpha.
+
+*> alphanumeric counterpart to linearSearch.cbl: scans a pic x(20)
+*> array instead of a numeric one.
+data division.
+	working-storage section.
+	01 target pic x(20).
+	01 arrayIndex pic 9(3) value 0.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYRECX.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 searchTarget pic x(20).
+
+*> searchTarget lets an unattended caller pass the value to look for
+*> directly instead of answering the ACCEPT, same convention as
+*> linearSearch's.
+procedure division using arraySize, array, optional searchTarget.
+	first-para.
+	move 0 to arrayIndex
+	if address of searchTarget not = null then
+		move searchTarget to target
+	else
+		display "Please enter a value"
+		accept target.
+	perform second-para until arrayIndex = arraySize
+	display "Value not found in list"
+	goback.
+
+	second-para.
+	add 1 to arrayIndex
+	if target = ws-element(arrayIndex) then
+		display "Value found at index: "arrayIndex
+		goback.
