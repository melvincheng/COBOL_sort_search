@@ -0,0 +1,13 @@
+      *> single source of truth for the numeric array element's width.
+      *> ARRAYREC.cpy's occurs-clause element COPYs this for the array
+      *> itself, and any scalar field elsewhere that holds (or compares
+      *> against, or receives from a caller) one array element's worth
+      *> of data -- a search target, a sort scratch temp, a generator
+      *> scratch temp -- should COPY it too instead of hand-typing
+      *> "pic s9(9) comp-3", so widening the element (say to s9(12) for
+      *> a dataset with bigger reference numbers) is a one-line change
+      *> here instead of an edit to every program that touches the
+      *> array:
+      *>
+      *>   01 target copy "ELEMPIC.cpy".
+pic s9(9) comp-3.
