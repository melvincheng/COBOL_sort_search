@@ -0,0 +1,18 @@
+      *> shared alphanumeric array record layout, the pic x(n) counterpart
+      *> to ARRAYREC.cpy for reference lists of names and codes instead
+      *> of numbers. every program that builds, displays, sorts, or
+      *> searches the system's working alphanumeric array should COPY
+      *> this instead of redeclaring the occurs clause by hand. callers
+      *> REPLACE the three placeholder tokens below with whatever
+      *> record/element/size names they already use:
+      *>
+      *>   copy "ARRAYRECX.cpy"
+      *>       replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+      *>                 ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+      *>                 ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+78 alphaArrayMaxSize value 999.
+*> element width is pic x(20), wide enough for a person or account
+*> name or a short reference code without truncating it.
+01 :ARRAY-RECORD-NAME:.
+	05 :ARRAY-ELEMENT-NAME: pic x(20) occurs 0 to 999 times
+		depending on :ARRAY-SIZE-NAME:.
