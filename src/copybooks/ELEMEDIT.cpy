@@ -0,0 +1,11 @@
+      *> numeric-edited counterpart to ELEMPIC.cpy: the display picture
+      *> used whenever an array element gets DISPLAYed or written out to
+      *> a sequential file as text (bubbleSort's SORTOUT, binarySearch's
+      *> nearValueOut, and the like). kept as its own copybook rather
+      *> than folded into ELEMPIC.cpy since an edited picture's width
+      *> has to track the element's digit count, not its storage form
+      *> (comp-3 vs display) -- widening ELEMPIC.cpy's s9(9) to s9(12)
+      *> means widening this to -Z(11)9 alongside it:
+      *>
+      *>   01 out copy "ELEMEDIT.cpy".
+pic -Z(8)9.
