@@ -0,0 +1,34 @@
+      *> shared pre-sort array-size validation for any sort program that
+      *> cannot trust its incoming arraySize actually came from
+      *> createArray -- clamps it to the copybook's documented 1 to
+      *> arrayMaxSize bounds before sorting begins. copied straight into
+      *> PROCEDURE DIVISION (not DATA DIVISION), same convention as
+      *> SWAP.cpy. callers REPLACE the two tokens below:
+      *>
+      *>   copy "CLEANARR.cpy"
+      *>       replacing ==:CLEAN-PARA-NAME:== by ==cleanArray==
+      *>                 ==:CLEAN-SIZE-NAME:== by ==arraySize==.
+      *>
+      *> then PERFORM :CLEAN-PARA-NAME: once, before sorting begins.
+      *>
+      *> an earlier version of this copybook also walked every element
+      *> and regenerated (via randNum) any value outside 0-999, on the
+      *> theory that anything outside that narrow band was leftover,
+      *> uninitialized storage rather than real data. widening the array
+      *> element to ELEMPIC.cpy's signed, nine-digit picture made that
+      *> test unsound -- a legitimate negative or large-magnitude value
+      *> fed in through ARRAY-IN or manual entry looks exactly like
+      *> leftover storage under the old 0-999 test, so it would have
+      *> been silently overwritten. with no reliable "was this slot ever
+      *> written" marker to check instead, the per-element repair was
+      *> dropped rather than risk destroying real data; the arraySize
+      *> clamp below is still sound and is kept.
+:CLEAN-PARA-NAME:.
+if :CLEAN-SIZE-NAME: < 1 then
+	display "cleanArray: arraySize " :CLEAN-SIZE-NAME: " is out of bounds, clamping to 1"
+	move 1 to :CLEAN-SIZE-NAME:
+end-if
+if :CLEAN-SIZE-NAME: > arrayMaxSize then
+	display "cleanArray: arraySize " :CLEAN-SIZE-NAME: " is out of bounds, clamping to " arrayMaxSize
+	move arrayMaxSize to :CLEAN-SIZE-NAME:
+end-if.
