@@ -0,0 +1,24 @@
+      *> shared element-exchange paragraph for any sort program that
+      *> needs to swap two positions of its array. copied straight into
+      *> PROCEDURE DIVISION (not DATA DIVISION) so every sort keeps the
+      *> same swap instead of re-deriving add/subtract arithmetic (which
+      *> only works for numeric elements) or retyping the same three
+      *> MOVE statements by hand.
+      *>
+      *> callers declare their own scratch field matching their
+      *> element's picture (see bubbleSort's ws-swap-temp for the
+      *> numeric case, bubbleSortAlpha's ws-temp for the alphanumeric
+      *> one) and REPLACE the five tokens below:
+      *>
+      *>   copy "SWAP.cpy"
+      *>       replacing ==:SWAP-PARA-NAME:==    by ==swapElements==
+      *>                 ==:SWAP-ELEMENT-NAME:== by ==ws-element==
+      *>                 ==:SWAP-INDEX-A:==      by ==bubbleIter==
+      *>                 ==:SWAP-INDEX-B:==      by ==bubbleIter + 1==
+      *>                 ==:SWAP-TEMP-NAME:==    by ==ws-swap-temp==.
+      *>
+      *> then PERFORM :SWAP-PARA-NAME: wherever the swap is needed.
+:SWAP-PARA-NAME:.
+move :SWAP-ELEMENT-NAME:(:SWAP-INDEX-A:) to :SWAP-TEMP-NAME:
+move :SWAP-ELEMENT-NAME:(:SWAP-INDEX-B:) to :SWAP-ELEMENT-NAME:(:SWAP-INDEX-A:)
+move :SWAP-TEMP-NAME: to :SWAP-ELEMENT-NAME:(:SWAP-INDEX-B:).
