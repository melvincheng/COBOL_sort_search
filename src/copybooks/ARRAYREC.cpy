@@ -0,0 +1,19 @@
+      *> shared numeric array record layout. every program that builds,
+      *> displays, sorts, or searches the system's working array should
+      *> COPY this instead of redeclaring the occurs clause by hand, so
+      *> widening the element or the bounds only means editing this one
+      *> copybook. callers REPLACE the three placeholder tokens below
+      *> with whatever record/element/size names they already use:
+      *>
+      *>   copy "ARRAYREC.cpy"
+      *>       replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+      *>                 ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+      *>                 ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+78 arrayMaxSize value 999.
+*> element width comes from ELEMPIC.cpy so the array can carry real
+*> account and transaction reference numbers, not just single/double
+*> digit demo values, and so widening it further only means editing
+*> that one copybook.
+01 :ARRAY-RECORD-NAME:.
+	05 :ARRAY-ELEMENT-NAME: occurs 0 to 999 times
+		depending on :ARRAY-SIZE-NAME: copy "ELEMPIC.cpy".
