@@ -0,0 +1,15 @@
+      *> shared sort-options record for bubbleSort/quickSort (and any
+      *> future sort program): a direction flag plus a reserved
+      *> secondary-key slot for the day an array element stops being a
+      *> single value. callers REPLACE the record name below with
+      *> whatever name they already use for it:
+      *>
+      *>   copy "SORTOPTS.cpy"
+      *>       replacing ==:SORT-OPTIONS-NAME:== by ==ws-sort-options==.
+01 :SORT-OPTIONS-NAME:.
+	05 ws-sort-direction pic x(1) value "A".
+		88 sort-descending value "D".
+	*> not read by any comparison yet; reserved so a multi-field
+	*> element record can add a tiebreaker key without another
+	*> round of copybook churn in every sort program.
+	05 ws-sort-secondary-key pic 9(3) value 0.
