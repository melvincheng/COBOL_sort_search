@@ -0,0 +1,19 @@
+      *> shared RETURN-CODE convention for MAIN and any program it
+      *> calls that wants a JCL step to be able to COND= on the
+      *> outcome instead of someone reading the job log by hand:
+      *>
+      *>   0 = success / value found
+      *>   4 = not found (a search completed cleanly but the target
+      *>       wasn't in the array)
+      *>   8 = invalid input (bad arraySize, unrecognized command,
+      *>       unsorted input, or any other condition that aborted
+      *>       before the requested work could be attempted)
+      *>
+      *> callers just COPY this and move the named constant straight
+      *> into RETURN-CODE:
+      *>
+      *>   copy "RETCODE.cpy".
+      *>   move rc-not-found to return-code.
+78 rc-success value 0.
+78 rc-not-found value 4.
+78 rc-invalid-input value 8.
