@@ -0,0 +1,158 @@
+identification division.
+program-id. regressionTest.
+
+*> feeds bubbleSort, quickSort, linearSearch, and binarySearch a set of
+*> known input arrays and targets, checks the results against expected
+*> sorted output and found/not-found indexes, and reports pass/fail
+*> per case plus a summary count. relies on linearSearch/binarySearch's
+*> optional foundIndexOut parameter to read back the result instead of
+*> parsing their DISPLAY messages.
+data division.
+	working-storage section.
+		01 passCount pic 9(3) value 0.
+		01 failCount pic 9(3) value 0.
+
+		01 caseArraySize pic 9(3).
+		01 caseArray.
+			05 caseElement pic s9(9) comp-3 occurs 0 to 999 times
+				depending on caseArraySize.
+		01 expectedArraySize pic 9(3).
+		01 expectedArray.
+			05 expectedElement pic s9(9) comp-3 occurs 0 to 999 times
+				depending on expectedArraySize.
+		01 checkIndex pic 9(3).
+		01 ws-case-passed pic x(1).
+			88 case-passed value "Y".
+
+		01 caseDirection pic x(1).
+		01 caseTarget pic s9(9) comp-3.
+		01 caseFoundIndex pic 9(3).
+		01 expectedFoundIndex pic 9(3).
+		01 caseLabel pic x(40).
+
+procedure division.
+	main.
+	perform testBubbleSortAscending
+	perform testQuickSortDescending
+	perform testLinearSearchFound
+	perform testLinearSearchNotFound
+	perform testBinarySearchFound
+	perform testBinarySearchNotFound
+	display "regressionTest: " passCount " passed, " failCount " failed"
+	stop run.
+
+	testBubbleSortAscending.
+	move 5 to caseArraySize
+	move 5 to expectedArraySize
+	move 30 to caseElement(1)
+	move 10 to caseElement(2)
+	move 50 to caseElement(3)
+	move 20 to caseElement(4)
+	move 40 to caseElement(5)
+	move 10 to expectedElement(1)
+	move 20 to expectedElement(2)
+	move 30 to expectedElement(3)
+	move 40 to expectedElement(4)
+	move 50 to expectedElement(5)
+	call 'bubbleSort' using caseArraySize, caseArray
+	perform compareArrays
+	move "bubbleSort ascending" to caseLabel
+	perform reportCase.
+
+	testQuickSortDescending.
+	move 5 to caseArraySize
+	move 5 to expectedArraySize
+	move 30 to caseElement(1)
+	move 10 to caseElement(2)
+	move 50 to caseElement(3)
+	move 20 to caseElement(4)
+	move 40 to caseElement(5)
+	move 50 to expectedElement(1)
+	move 40 to expectedElement(2)
+	move 30 to expectedElement(3)
+	move 20 to expectedElement(4)
+	move 10 to expectedElement(5)
+	move "D" to caseDirection
+	call 'quickSort' using caseArraySize, caseArray, caseDirection
+	perform compareArrays
+	move "quickSort descending" to caseLabel
+	perform reportCase.
+
+	*> compares caseArray against expectedArray, leaving the verdict in
+	*> ws-case-passed for reportCase.
+	compareArrays.
+	move "Y" to ws-case-passed
+	if caseArraySize not = expectedArraySize then
+		move "N" to ws-case-passed
+	else
+		move 1 to checkIndex
+		perform compareElement until checkIndex > caseArraySize or not case-passed.
+
+	compareElement.
+	if caseElement(checkIndex) not = expectedElement(checkIndex) then
+		move "N" to ws-case-passed.
+	add 1 to checkIndex.
+
+	testLinearSearchFound.
+	perform loadSearchFixture
+	move 30 to caseTarget
+	move 3 to expectedFoundIndex
+	call 'linearSearch' using caseArraySize, caseArray, caseTarget,
+			caseFoundIndex
+	perform compareFoundIndex
+	move "linearSearch found" to caseLabel
+	perform reportCase.
+
+	testLinearSearchNotFound.
+	perform loadSearchFixture
+	move 99 to caseTarget
+	move 0 to expectedFoundIndex
+	call 'linearSearch' using caseArraySize, caseArray, caseTarget,
+			caseFoundIndex
+	perform compareFoundIndex
+	move "linearSearch not found" to caseLabel
+	perform reportCase.
+
+	testBinarySearchFound.
+	perform loadSearchFixture
+	move 40 to caseTarget
+	move 4 to expectedFoundIndex
+	call 'binarySearch' using caseArraySize, caseArray, caseTarget,
+			caseFoundIndex
+	perform compareFoundIndex
+	move "binarySearch found" to caseLabel
+	perform reportCase.
+
+	testBinarySearchNotFound.
+	perform loadSearchFixture
+	move 99 to caseTarget
+	move 0 to expectedFoundIndex
+	call 'binarySearch' using caseArraySize, caseArray, caseTarget,
+			caseFoundIndex
+	perform compareFoundIndex
+	move "binarySearch not found" to caseLabel
+	perform reportCase.
+
+	*> the search tests all share the same ascending-sorted fixture, so
+	*> binarySearch's precondition check never trips.
+	loadSearchFixture.
+	move 5 to caseArraySize
+	move 10 to caseElement(1)
+	move 20 to caseElement(2)
+	move 30 to caseElement(3)
+	move 40 to caseElement(4)
+	move 50 to caseElement(5).
+
+	compareFoundIndex.
+	move "Y" to ws-case-passed
+	if caseFoundIndex not = expectedFoundIndex then
+		move "N" to ws-case-passed.
+
+	*> displays PASS/FAIL for the case named in caseLabel and tallies it.
+	reportCase.
+	if case-passed then
+		display "PASS: " caseLabel
+		add 1 to passCount
+	else
+		display "FAIL: " caseLabel
+		add 1 to failCount.
