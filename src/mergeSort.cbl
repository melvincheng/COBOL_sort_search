@@ -0,0 +1,104 @@
+identification division.
+program-id. mergeSort.
+
+*> bottom-up (iterative) merge sort: repeatedly merges adjacent runs
+*> of size "width", doubling width each pass, until width covers the
+*> whole array. avoids recursion the same way quickSort's explicit
+*> partition stack does.
+data division.
+	working-storage section.
+		01 ws-work.
+			05 ws-work-element pic s9(9) comp-3 occurs 0 to 999 times depending on arraySize.
+
+		01 width pic 9(4) value 1.
+		01 leftStart pic 9(4).
+		01 rightStart pic 9(4).
+		01 rightEnd pic 9(4).
+		01 leftIndex pic 9(4).
+		01 rightIndex pic 9(4).
+		01 mergeIndex pic 9(4).
+		01 copyIndex pic 9(4).
+
+		01 out pic -Z(8)9.
+		01 iteration pic 9(3) value 1.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+
+procedure division using arraySize, ws-array.
+	first-para.
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+
+	move 1 to width
+	move 1 to iteration
+	perform mergePass until width >= arraySize
+
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+	goback.
+
+	displayArray.
+	move ws-element(iteration) to out
+	if iteration = 1 then
+		display "Printing out array".
+	if iteration = arraySize then
+		display out
+	else
+		display out" " with no advancing
+	end-if.
+	add 1 to iteration.
+
+	mergePass.
+	move 1 to leftStart
+	perform mergeOneRun until leftStart > arraySize
+	compute width = width * 2.
+
+	mergeOneRun.
+	compute rightStart = leftStart + width
+	compute rightEnd = leftStart + (2 * width) - 1
+	if rightEnd > arraySize then
+		move arraySize to rightEnd.
+	if rightStart <= arraySize then
+		perform mergeRange.
+	compute leftStart = leftStart + (2 * width).
+
+	*> merges ws-element(leftStart..rightStart-1) with
+	*> ws-element(rightStart..rightEnd) into ws-work, then copies the
+	*> merged run back over ws-element.
+	mergeRange.
+	move leftStart to leftIndex
+	move rightStart to rightIndex
+	move leftStart to mergeIndex
+	perform mergeStep until leftIndex >= rightStart or rightIndex > rightEnd
+	perform copyLeftRemainder until leftIndex >= rightStart
+	perform copyRightRemainder until rightIndex > rightEnd
+	move leftStart to copyIndex
+	perform copyBack until copyIndex > rightEnd.
+
+	mergeStep.
+	if ws-element(leftIndex) <= ws-element(rightIndex) then
+		move ws-element(leftIndex) to ws-work-element(mergeIndex)
+		add 1 to leftIndex
+	else
+		move ws-element(rightIndex) to ws-work-element(mergeIndex)
+		add 1 to rightIndex.
+	add 1 to mergeIndex.
+
+	copyLeftRemainder.
+	move ws-element(leftIndex) to ws-work-element(mergeIndex)
+	add 1 to leftIndex
+	add 1 to mergeIndex.
+
+	copyRightRemainder.
+	move ws-element(rightIndex) to ws-work-element(mergeIndex)
+	add 1 to rightIndex
+	add 1 to mergeIndex.
+
+	copyBack.
+	move ws-work-element(copyIndex) to ws-element(copyIndex)
+	add 1 to copyIndex.
