@@ -0,0 +1,91 @@
+identification division.
+program-id. heapSort.
+
+*> standard array-based heap sort: build a max-heap in place, then
+*> repeatedly swap the root (largest remaining value) to the end of
+*> the unsorted region and re-heapify.
+data division.
+	working-storage section.
+		01 heapSize pic 9(4).
+		01 buildIndex pic s9(5).
+		01 heapEnd pic 9(4).
+		01 rootIndex pic 9(4).
+		01 largestIndex pic 9(4).
+		01 leftChild pic 9(4).
+		01 rightChild pic 9(4).
+		01 ws-temp pic s9(9) comp-3.
+		01 ws-sift-done pic x(1) value "N".
+			88 sift-done value "Y".
+
+		01 out pic -Z(8)9.
+		01 iteration pic 9(3) value 1.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+
+procedure division using arraySize, ws-array.
+	first-para.
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+
+	move arraySize to heapSize
+	compute buildIndex = arraySize / 2
+	perform buildHeap until buildIndex < 1
+
+	move arraySize to heapEnd
+	perform extractMax until heapEnd <= 1
+
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+	goback.
+
+	displayArray.
+	move ws-element(iteration) to out
+	if iteration = 1 then
+		display "Printing out array".
+	if iteration = arraySize then
+		display out
+	else
+		display out" " with no advancing
+	end-if.
+	add 1 to iteration.
+
+	buildHeap.
+	move buildIndex to rootIndex
+	move heapSize to heapEnd
+	perform siftDown
+	subtract 1 from buildIndex.
+
+	extractMax.
+	move ws-element(1) to ws-temp
+	move ws-element(heapEnd) to ws-element(1)
+	move ws-temp to ws-element(heapEnd)
+	subtract 1 from heapEnd
+	move 1 to rootIndex
+	perform siftDown.
+
+	*> pushes ws-element(rootIndex) down until both its children are no
+	*> larger than it, within the active heap region 1..heapEnd.
+	siftDown.
+	move "N" to ws-sift-done
+	perform siftStep until sift-done.
+
+	siftStep.
+	move rootIndex to largestIndex
+	compute leftChild = (rootIndex * 2)
+	compute rightChild = (rootIndex * 2) + 1
+	if leftChild <= heapEnd and ws-element(leftChild) > ws-element(largestIndex) then
+		move leftChild to largestIndex.
+	if rightChild <= heapEnd and ws-element(rightChild) > ws-element(largestIndex) then
+		move rightChild to largestIndex.
+	if largestIndex not = rootIndex then
+		move ws-element(rootIndex) to ws-temp
+		move ws-element(largestIndex) to ws-element(rootIndex)
+		move ws-temp to ws-element(largestIndex)
+		move largestIndex to rootIndex
+	else
+		move "Y" to ws-sift-done.
