@@ -0,0 +1,69 @@
+identification division.
+program-id. shellSort.
+
+*> classic shell sort: insertion-sort with a shrinking gap, halving
+*> the gap each pass until it reaches 1.
+data division.
+	working-storage section.
+		01 gap pic 9(4).
+		01 gapIndex pic 9(4).
+		01 compareIndex pic 9(4).
+		01 ws-temp pic s9(9) comp-3.
+		01 ws-gapped-done pic x(1) value "N".
+			88 gapped-done value "Y".
+
+		01 out pic -Z(8)9.
+		01 iteration pic 9(3) value 1.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+
+procedure division using arraySize, ws-array.
+	first-para.
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+
+	compute gap = arraySize / 2
+	perform gapPass until gap < 1
+
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+	goback.
+
+	displayArray.
+	move ws-element(iteration) to out
+	if iteration = 1 then
+		display "Printing out array".
+	if iteration = arraySize then
+		display out
+	else
+		display out" " with no advancing
+	end-if.
+	add 1 to iteration.
+
+	gapPass.
+	move gap to gapIndex
+	add 1 to gapIndex
+	perform gapInsert until gapIndex > arraySize
+	compute gap = gap / 2.
+
+	*> inserts ws-element(gapIndex) back through the gap-spaced run it
+	*> belongs to, the same way plain insertion sort would with gap 1.
+	gapInsert.
+	move gapIndex to compareIndex
+	move "N" to ws-gapped-done
+	perform gapShiftBack until gapped-done or compareIndex <= gap
+	add 1 to gapIndex.
+
+	gapShiftBack.
+	if ws-element(compareIndex - gap) > ws-element(compareIndex) then
+		move ws-element(compareIndex) to ws-temp
+		move ws-element(compareIndex - gap) to ws-element(compareIndex)
+		move ws-temp to ws-element(compareIndex - gap)
+		compute compareIndex = compareIndex - gap
+	else
+		move "Y" to ws-gapped-done.
