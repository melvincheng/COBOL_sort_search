@@ -0,0 +1,127 @@
+identification division.
+program-id. mergeArrays.
+
+*> merges two already-sorted arrays (same elements/arraySize layout
+*> createArray and displayArray use) into a single sorted array in
+*> one pass, instead of concatenating and re-sorting from scratch.
+*> also writes the merged result to a MERGEOUT sequential file, one
+*> element per line, the same way bubbleSort/quickSort write SORTOUT.
+*>
+*> precondition: both arrayA and arrayB must already be sorted in
+*> ascending order; this is checked once per array before merging and
+*> refuses to run (with a clear message) if either one is not.
+environment division.
+	input-output section.
+	file-control.
+		select mergeout assign to "MERGEOUT"
+			organization line sequential
+			file status is ws-mergeout-status.
+
+data division.
+	file section.
+	fd mergeout.
+	01 mergeout-record pic x(80).
+
+	working-storage section.
+		01 indexA pic 9(4) value 1.
+		01 indexB pic 9(4) value 1.
+		01 indexOut pic 9(4) value 1.
+		01 sortCheckIndex pic 9(4).
+		01 ws-array-sorted pic x(1) value "Y".
+			88 array-is-sorted value "Y".
+		01 out pic -Z(8)9.
+		01 ws-mergeout-status pic x(2).
+		01 ws-mergeout-line pic x(80).
+
+	linkage section.
+		01 arraySizeA pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==arrayA==
+			          ==:ARRAY-ELEMENT-NAME:== by ==elementsA==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySizeA==.
+		01 arraySizeB pic 9(3).
+		01 arrayB.
+			05 elementsB pic s9(9) comp-3 occurs 0 to 999 times
+				depending on arraySizeB.
+		01 arraySizeOut pic 9(3).
+		01 arrayOut.
+			05 elementsOut pic s9(9) comp-3 occurs 0 to 999 times
+				depending on arraySizeOut.
+
+procedure division using arraySizeA, arrayA, arraySizeB, arrayB,
+		arraySizeOut, arrayOut.
+	main.
+	if arraySizeA + arraySizeB > arrayMaxSize then
+		display "mergeArrays: combined array size exceeds arrayMaxSize, aborting"
+		goback.
+
+	perform checkSortedA
+	if not array-is-sorted then
+		display "mergeArrays: arrayA is not sorted in ascending order, aborting"
+		goback.
+
+	perform checkSortedB
+	if not array-is-sorted then
+		display "mergeArrays: arrayB is not sorted in ascending order, aborting"
+		goback.
+
+	compute arraySizeOut = arraySizeA + arraySizeB
+
+	perform mergeStep until indexA > arraySizeA or indexB > arraySizeB
+	perform copyRemainderA until indexA > arraySizeA
+	perform copyRemainderB until indexB > arraySizeB
+
+	perform writeMergeOutFile
+	goback.
+
+	checkSortedA.
+	move "Y" to ws-array-sorted
+	move 1 to sortCheckIndex
+	perform checkSortedPairA until sortCheckIndex >= arraySizeA or not array-is-sorted.
+
+	checkSortedPairA.
+	if elementsA(sortCheckIndex) > elementsA(sortCheckIndex + 1) then
+		move "N" to ws-array-sorted.
+	add 1 to sortCheckIndex.
+
+	checkSortedB.
+	move "Y" to ws-array-sorted
+	move 1 to sortCheckIndex
+	perform checkSortedPairB until sortCheckIndex >= arraySizeB or not array-is-sorted.
+
+	checkSortedPairB.
+	if elementsB(sortCheckIndex) > elementsB(sortCheckIndex + 1) then
+		move "N" to ws-array-sorted.
+	add 1 to sortCheckIndex.
+
+	mergeStep.
+	if elementsA(indexA) <= elementsB(indexB) then
+		move elementsA(indexA) to elementsOut(indexOut)
+		add 1 to indexA
+	else
+		move elementsB(indexB) to elementsOut(indexOut)
+		add 1 to indexB.
+	add 1 to indexOut.
+
+	copyRemainderA.
+	move elementsA(indexA) to elementsOut(indexOut)
+	add 1 to indexA
+	add 1 to indexOut.
+
+	copyRemainderB.
+	move elementsB(indexB) to elementsOut(indexOut)
+	add 1 to indexB
+	add 1 to indexOut.
+
+	writeMergeOutFile.
+	open output mergeout
+	move 1 to indexOut
+	perform writeMergeOutRecord until indexOut > arraySizeOut
+	close mergeout.
+
+	writeMergeOutRecord.
+	move elementsOut(indexOut) to out
+	move spaces to ws-mergeout-line
+	string out delimited by size into ws-mergeout-line
+	write mergeout-record from ws-mergeout-line
+	add 1 to indexOut.
