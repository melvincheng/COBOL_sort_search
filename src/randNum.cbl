@@ -1,20 +1,76 @@
 identification division.
 program-id. randNum.
 
+*> a caller may pass fixedSeed to get a reproducible sequence for
+*> regression testing (e.g. re-running bubbleSort/quickSort against a
+*> known-bad case). when fixedSeed is omitted, the usual time-of-day
+*> seed is used and the sequence is not reproducible run to run.
+*>
+*> usedSeed is carried forward across separate executions through a
+*> small SEEDSTATE file, read once on the first call of a run and
+*> rewritten after every call, so back-to-back runs in the same
+*> second keep advancing the same sequence instead of each restarting
+*> from a seed of zero. a reproducible (fixedSeed) run neither reads
+*> nor updates SEEDSTATE, so it never disturbs the real sequence.
+environment division.
+	input-output section.
+	file-control.
+		select seedfile assign to "SEEDST"
+			organization line sequential
+			file status is ws-seed-status.
+
 data division.
+	file section.
+	fd seedfile.
+	01 seedfile-record pic 9(8).
+
 	working-storage section.
 		01 usedSeed pic 9(8).
+		01 ws-reproducible pic x(1) value "N".
+			88 reproducible value "Y".
+		01 ws-seed-status pic x(2).
+		01 ws-seed-loaded pic x(1) value "N".
+			88 seed-loaded value "Y".
 	local-storage section.
 		01 seed pic 9(10).
 		01 randNum pic 9(8).
 	linkage section.
-		01 outNum pic 9(3).
+		01 outNum copy "ELEMPIC.cpy".
+		01 fixedSeed pic 9(8).
 
-procedure division using outNum.
+procedure division using outNum, optional fixedSeed.
 	main.
-	accept seed from time
-	add seed to usedSeed
+	if not seed-loaded then
+		perform loadSeedState
+		move "Y" to ws-seed-loaded.
+	if address of fixedSeed not = null and not reproducible then
+		move "Y" to ws-reproducible
+		move fixedSeed to usedSeed.
+	if reproducible then
+		add 7919 to usedSeed
+	else
+		accept seed from time
+		add seed to usedSeed.
 	move usedSeed to outNum
 	if usedSeed > 90000000 then
 		compute usedSeed = 99999999 - usedSeed.
+	if not reproducible then
+		perform saveSeedState.
 	goback.
+
+	loadSeedState.
+	open input seedfile.
+	if ws-seed-status = "00" then
+		read seedfile
+			at end continue
+			not at end move seedfile-record to usedSeed
+		end-read
+		close seedfile
+	else
+		display "randNum: no seed-state file found, starting from a time-of-day seed".
+
+	saveSeedState.
+	move usedSeed to seedfile-record
+	open output seedfile
+	write seedfile-record
+	close seedfile.
