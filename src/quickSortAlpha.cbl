@@ -0,0 +1,211 @@
+identification division.
+program-id. quickSortAlpha.
+
+*> alphanumeric counterpart to quickSort.cbl: orders a pic x(20)
+*> array instead of a numeric one, using the same non-recursive
+*> partition-stack structure and median-of-three pivot selection.
+*> does not carry over quickSort's checkpoint/restart or
+*> insertion-sort-fallback refinements; those were sized for very
+*> large numeric batches and can be added here the same way if an
+*> alphanumeric job ever needs them.
+*>
+*> sortDirection is an optional linkage parameter, same convention as
+*> quickSort's: "A" (or omitted) sorts ascending, "D" sorts
+*> descending.
+*>
+*> the final sorted array is also written to a SORTOUTX sequential
+*> file, one element per line, so a downstream batch step can read
+*> the sorted data instead of retyping it off the console.
+environment division.
+	input-output section.
+	file-control.
+		select sortout assign to "SORTOUTX"
+			organization line sequential
+			file status is ws-sortout-status.
+
+data division.
+	file section.
+	fd sortout.
+	01 sortout-record pic x(80).
+
+	working-storage section.
+		*> sized the same way quickSort's partition stack is: to the
+		*> documented worst-case depth, not to the current arraySize.
+		78 quickSortMaxDepth value 999.
+		01 ws-left.
+			05 ws-beginning pic s9(3) occurs quickSortMaxDepth times.
+		01 ws-right.
+			05 ws-end pic s9(3) occurs quickSortMaxDepth times.
+
+		01 i pic 9(4) value 1.
+		01 rightSide pic 9(3).
+		01 leftSide pic 9(3).
+		01 pivot pic x(20).
+		01 midIndex pic 9(3).
+		01 ws-temp pic x(20).
+
+		01 iteration pic 9(3) value 1.
+
+		01 ws-sortout-status pic x(2).
+		01 ws-sortout-line pic x(80).
+		copy "SORTOPTS.cpy"
+			replacing ==:SORT-OPTIONS-NAME:== by ==ws-sort-options==.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYRECX.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 sortDirection pic x(1).
+
+procedure division using arraySize, ws-array, optional sortDirection.
+	first-para.
+	if address of sortDirection not = null then
+		move sortDirection to ws-sort-direction.
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+
+	move 1 to iteration
+
+	perform beginQuickSort
+
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+
+	move 1 to iteration
+	perform writeSortOutFile
+
+	goback.
+
+	displayArray.
+	if iteration = 1 then
+		display "Printing out array".
+	if iteration = arraySize then
+		display ws-element(iteration)
+	else
+		display ws-element(iteration)" " with no advancing
+	end-if.
+	add 1 to iteration.
+
+	*> start of quicksort
+	*> set the right side temp array to first index
+	*> set the left side temp array to last index
+	*> variable i used to determine if sorting is finished
+	beginQuickSort.
+		move 1 to ws-beginning(1)
+		move arraySize to ws-end(1)
+		perform quickSortAlpha until i < 1.
+
+	quickSortAlpha.
+		move ws-beginning(i) to leftSide
+		move ws-end(i) to rightSide
+		*> a caller-supplied arraySize that doesn't match the array
+		*> actually passed in could leave leftSide/rightSide outside
+		*> the array; refuse to index ws-element with them instead of
+		*> abending.
+		if leftSide < 1 or leftSide > arraySize
+		or rightSide < 1 or rightSide > arraySize then
+			display "quickSortAlpha: partition bounds leftSide " leftSide " rightSide " rightSide " out of range for arraySize " arraySize ", aborting"
+			goback.
+		*> if leftside is larger than rightside, then the indexes have switched
+		if leftSide < rightSide then
+
+			*> median-of-three: swap the median of the first, middle, and
+			*> last elements into leftSide before using it as the pivot.
+			perform selectPivot
+
+			move ws-element(leftSide) to pivot
+
+			perform switch until leftSide >= rightSide
+
+			*> sets the left index value as the pivot is the first value to be replaced
+			move pivot to ws-element(leftSide)
+
+			if i + 1 > quickSortMaxDepth then
+				display "quickSortAlpha: partition stack depth exceeded quickSortMaxDepth, aborting"
+				goback
+			end-if
+
+			*> saves new left starting position
+			move leftSide to ws-beginning(i + 1)
+			add 1 to ws-beginning(i + 1)
+
+			*> sets current spot next right starting position
+			move ws-end(i) to ws-end(i + 1)
+
+			*> sets current left index to current right starting position
+			move leftSide to ws-end(i)
+
+			add 1 to i
+		else
+			subtract 1 from i
+		end-if.
+
+	*> moves whichever of ws-element(leftSide), ws-element(midIndex),
+	*> ws-element(rightSide) is the median value into ws-element(leftSide).
+	selectPivot.
+		compute midIndex = (leftSide + rightSide) / 2
+		if (not sort-descending and ws-element(midIndex) < ws-element(leftSide))
+		or (sort-descending and ws-element(midIndex) > ws-element(leftSide)) then
+			perform swapLeftMid.
+		if (not sort-descending and ws-element(rightSide) < ws-element(leftSide))
+		or (sort-descending and ws-element(rightSide) > ws-element(leftSide)) then
+			perform swapLeftRight.
+		if (not sort-descending and ws-element(rightSide) < ws-element(midIndex))
+		or (sort-descending and ws-element(rightSide) > ws-element(midIndex)) then
+			perform swapMidRight.
+
+	swapLeftMid.
+		move ws-element(leftSide) to ws-temp
+		move ws-element(midIndex) to ws-element(leftSide)
+		move ws-temp to ws-element(midIndex).
+
+	swapLeftRight.
+		move ws-element(leftSide) to ws-temp
+		move ws-element(rightSide) to ws-element(leftSide)
+		move ws-temp to ws-element(rightSide).
+
+	swapMidRight.
+		move ws-element(midIndex) to ws-temp
+		move ws-element(rightSide) to ws-element(midIndex)
+		move ws-temp to ws-element(rightSide).
+
+	switch.
+		*> moves the index to the next value that is smaller than the pivot or the left index
+		perform rightDec until leftSide >= rightSide
+			or (not sort-descending and ws-element(rightSide) < pivot)
+			or (sort-descending and ws-element(rightSide) > pivot)
+		*> if the left index is smaller than the right index, then copy the right value to the left
+		*> then move the left index right one
+		if leftSide < rightSide then
+			move ws-element(rightSide) to ws-element(leftSide)
+			add 1 to leftSide.
+		*> moves the left index to either the next value that is larger than the pivot or the right index
+		perform leftInc until leftSide >= rightSide
+			or (not sort-descending and ws-element(leftSide) > pivot)
+			or (sort-descending and ws-element(leftSide) < pivot)
+		*> if the left index is smaller than the right index, then copy the left value to the right
+		*> then move the right index left
+		if leftSide < rightSide then
+			move ws-element(leftSide) to ws-element(rightSide)
+			subtract 1 from rightSide.
+
+	rightDec.
+		subtract 1 from rightSide.
+
+
+	leftInc.
+		add 1 to leftSide.
+
+	*> writes the final sorted array to SORTOUTX, one element per line.
+	writeSortOutFile.
+	open output sortout
+	perform writeSortOutRecord until iteration > arraySize
+	close sortout.
+
+	writeSortOutRecord.
+	move spaces to ws-sortout-line
+	string ws-element(iteration) delimited by size into ws-sortout-line
+	write sortout-record from ws-sortout-line
+	add 1 to iteration.
