@@ -0,0 +1,75 @@
+identification division.
+program-id. binarySearchAlpha.
+
+*> alphanumeric counterpart to binarySearch.cbl: searches a pic x(20)
+*> array instead of a numeric one. precondition: the caller must pass
+*> an array that is already sorted in ascending order.
+data division.
+	working-storage section.
+	01 target pic x(20).
+
+	01 pivot pic 9(3).
+
+	01 max pic 9(3).
+	01 min pic 9(3) value 1.
+	01 out pic Z(2)9.
+
+	01 sortCheckIndex pic 9(3).
+	01 ws-array-sorted pic x(1) value "Y".
+		88 array-is-sorted value "Y".
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYRECX.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 searchTarget pic x(20).
+
+*> searchTarget lets an unattended caller pass the value to look for
+*> directly instead of answering the ACCEPT.
+procedure division using arraySize, array, optional searchTarget.
+	first-para.
+	move arraySize to max
+	move 1 to min
+	perform checkSorted
+	if not array-is-sorted then
+		display "binarySearchAlpha: input array is not sorted in ascending order, aborting"
+		goback.
+	if address of searchTarget not = null then
+		move searchTarget to target
+	else
+		display "Please enter a value"
+		accept target.
+	perform binarySearchAlpha until min > max
+	display "Value not found"
+	goback.
+
+
+	*> scans the array once for any adjacent pair out of ascending
+	*> order; same precondition check binarySearch.cbl performs.
+	checkSorted.
+	move "Y" to ws-array-sorted
+	move 1 to sortCheckIndex
+	perform checkSortedPair until sortCheckIndex >= arraySize or not array-is-sorted.
+
+	checkSortedPair.
+	if ws-element(sortCheckIndex) > ws-element(sortCheckIndex + 1) then
+		move "N" to ws-array-sorted.
+	add 1 to sortCheckIndex.
+
+	binarySearchAlpha.
+	compute pivot = (max + min)/2
+	if pivot < 1 or pivot > arraySize then
+		display "binarySearchAlpha: computed pivot " pivot " is out of range for arraySize " arraySize ", aborting"
+		goback.
+	if target = ws-element(pivot) then
+		move pivot to out
+		display "Value found at index: "out
+		goback.
+	if target > ws-element(pivot) then
+		add 1 to pivot
+		move pivot to min.
+	if target < ws-element(pivot) then
+		subtract 1 from pivot
+		move pivot to max.
