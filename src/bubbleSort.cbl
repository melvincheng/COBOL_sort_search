@@ -1,38 +1,72 @@
 identification division.
 program-id. bubbleSort.
 
+*> sortDirection is an optional linkage parameter: "A" (or omitted)
+*> sorts ascending, "D" sorts descending. MAIN does not pass it today,
+*> so the default stays ascending unless a caller supplies one.
+*>
+*> the final sorted array is also written to a SORTOUT sequential
+*> file, one element per line, so a downstream batch step can read
+*> the sorted data instead of retyping it off the console.
+environment division.
+	input-output section.
+	file-control.
+		select sortout assign to "SORTOUT"
+			organization line sequential
+			file status is ws-sortout-status.
+
 data division.
+	file section.
+	fd sortout.
+	01 sortout-record pic x(80).
+
 	working-storage section.
-		78 arraySize value 11.
-		01 ws-array.
-			05 ws-element pic s9(3) occurs arraySize times.
-		*> 01 iteration pic 9(3) value 1.
 		01 bubbleIter pic 9(3) value 1.
+		01 ws-swap-temp pic s9(9) comp-3.
 
-		01 out pic -Z(2)9.
+		01 out pic -Z(8)9.
+		01 ws-sortout-status pic x(2).
+		01 ws-sortout-line pic x(80).
+		copy "SORTOPTS.cpy"
+			replacing ==:SORT-OPTIONS-NAME:== by ==ws-sort-options==.
 
 	local-storage section.
 		01 iteration pic 9(3) value 1.
 
-procedure division.
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 sortDirection pic x(1).
+
+procedure division using arraySize, ws-array, optional sortDirection.
 	first-para.
-	move 10 to ws-element(1)
-	move 9 to ws-element(2)
-	move 8 to ws-element(3)
-	move 7 to ws-element(4)
-	move -6 to ws-element(5)
-	move 5 to ws-element(6)
-	move 4 to ws-element(7)
-	move 3 to ws-element(8)
-	move 2 to ws-element(9)
-	move 1 to ws-element(10)
-	move -11 to ws-element(11)
+	if address of sortDirection not = null then
+		move sortDirection to ws-sort-direction.
+	perform cleanArray
 	perform displayArray until iteration > arraySize
 	move 1 to iteration
 	perform bubbleSort until iteration > arraySize
 	move 1 to iteration
 	perform displayArray until iteration > arraySize
-	stop run.
+	move 1 to iteration
+	perform writeSortOutFile
+	goback.
+
+	*> writes the final sorted array to SORTOUT, one element per line.
+	writeSortOutFile.
+	open output sortout
+	perform writeSortOutRecord until iteration > arraySize
+	close sortout.
+
+	writeSortOutRecord.
+	move ws-element(iteration) to out
+	move spaces to ws-sortout-line
+	string out delimited by size into ws-sortout-line
+	write sortout-record from ws-sortout-line
+	add 1 to iteration.
 
 	displayArray.
 	move ws-element(iteration) to out
@@ -48,12 +82,21 @@ procedure division.
 	bubbleSort.
 	perform innerBubbleSort until bubbleIter > arraySize - 1
 	add 1 to iteration
-	move 0 to bubbleIter.
+	move 1 to bubbleIter.
 
 	innerBubbleSort.
-	if ws-element(bubbleIter) > ws-element(bubbleIter + 1) then
-		add ws-element(bubbleIter + 1) to ws-element(bubbleIter)
-		compute ws-element(bubbleIter + 1) = ws-element(bubbleIter) - ws-element(bubbleIter + 1)
-		subtract ws-element(bubbleIter + 1) from ws-element(bubbleIter).
+	if (not sort-descending and ws-element(bubbleIter) > ws-element(bubbleIter + 1))
+	or (sort-descending and ws-element(bubbleIter) < ws-element(bubbleIter + 1)) then
+		perform swapElements.
 	add 1 to bubbleIter.
-	
\ No newline at end of file
+
+	copy "SWAP.cpy"
+		replacing ==:SWAP-PARA-NAME:==    by ==swapElements==
+		          ==:SWAP-ELEMENT-NAME:== by ==ws-element==
+		          ==:SWAP-INDEX-A:==      by ==bubbleIter==
+		          ==:SWAP-INDEX-B:==      by ==bubbleIter + 1==
+		          ==:SWAP-TEMP-NAME:==    by ==ws-swap-temp==.
+
+	copy "CLEANARR.cpy"
+		replacing ==:CLEAN-PARA-NAME:== by ==cleanArray==
+		          ==:CLEAN-SIZE-NAME:== by ==arraySize==.
