@@ -0,0 +1,88 @@
+identification division.
+program-id. ksdsToArray.
+
+*> read-side counterpart to arrayToKsds.cbl: reloads the array from
+*> ARRAYKSDS instead of requiring a fresh createArray run. a caller
+*> that only needs one element can pass lookupPosition to fetch that
+*> key directly instead of paying for a full sequential reload.
+environment division.
+	input-output section.
+	file-control.
+		select arrayksds assign to "ARRAYKSD"
+			organization indexed
+			access mode is dynamic
+			record key is ak-position
+			file status is ws-arrayksds-status.
+
+data division.
+	file section.
+	fd arrayksds.
+	01 arrayksds-record.
+		05 ak-position pic 9(3).
+		05 ak-element copy "ELEMPIC.cpy".
+
+	working-storage section.
+		01 ws-arrayksds-status pic x(2).
+		copy "RETCODE.cpy".
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 lookupPosition pic 9(3).
+
+*> when the caller supplies lookupPosition, ksdsToArray reads only that
+*> key and returns just that one element in ws-element(lookupPosition),
+*> leaving the rest of the array and arraySize untouched. without it,
+*> ksdsToArray reads the whole file sequentially and rebuilds arraySize
+*> and the whole array from what it finds, the same way createArray's
+*> output would look. RETURN-CODE follows the RETCODE.cpy convention:
+*> rc-success when the read (keyed or sequential) found at least one
+*> record, rc-not-found when a keyed lookup misses or the file is empty.
+procedure division using arraySize, ws-array, optional lookupPosition.
+	main.
+	open input arrayksds
+	if ws-arrayksds-status not = "00" then
+		display "ksdsToArray: unable to open ARRAYKSDS, status " ws-arrayksds-status
+		move rc-invalid-input to return-code
+		goback.
+	if address of lookupPosition not = null then
+		perform keyedLookup
+	else
+		perform sequentialReload.
+	close arrayksds
+	goback.
+
+	keyedLookup.
+	move lookupPosition to ak-position
+	read arrayksds key is ak-position
+		invalid key
+			display "ksdsToArray: position " lookupPosition " not found in ARRAYKSDS"
+			move rc-not-found to return-code
+		not invalid key
+			move ak-element to ws-element(lookupPosition)
+			display "ksdsToArray: loaded element at position " lookupPosition
+			move rc-success to return-code
+	end-read.
+
+	sequentialReload.
+	move 0 to arraySize
+	perform readKsdsRecord until ws-arrayksds-status not = "00"
+	if arraySize = 0 then
+		display "ksdsToArray: ARRAYKSDS is empty"
+		move rc-not-found to return-code
+	else
+		display "ksdsToArray: reloaded " arraySize " element(s) from ARRAYKSDS"
+		move rc-success to return-code
+	end-if.
+
+	readKsdsRecord.
+	read arrayksds next record
+		at end
+			move "10" to ws-arrayksds-status
+		not at end
+			add 1 to arraySize
+			move ak-element to ws-element(arraySize)
+	end-read.
