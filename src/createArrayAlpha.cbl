@@ -0,0 +1,106 @@
+identification division.
+program-id. createArrayAlpha.
+
+*> alphanumeric counterpart to createArray.cbl: fills a pic x(20)
+*> array instead of a numeric one. reads starting values from a
+*> sequential ARRAY-IN-X file when one is present, falls back to a
+*> manual accept when manualEntryFlag is "Y", and otherwise generates
+*> a placeholder value ("ITEM" plus a three-digit 'randNum' result)
+*> since there's no meaningful alphanumeric equivalent of a random
+*> number to fall back on.
+environment division.
+	input-output section.
+	file-control.
+		select array-in-x assign to "ARRAYINX"
+			organization line sequential
+			file status is ws-in-status.
+
+data division.
+	file section.
+	fd array-in-x.
+	01 array-in-x-record pic x(20).
+
+	local-storage section.
+		01 iteration pic 9(3) value 1.
+		01 randNumRaw copy "ELEMPIC.cpy".
+		01 randNum pic 9(3).
+		01 randNumQuotient copy "ELEMPIC.cpy".
+		01 ws-in-status pic x(2).
+		01 ws-have-input pic x(1) value "N".
+			88 have-input value "Y".
+		01 ws-manual-entry pic x(1) value "N".
+			88 manual-entry value "Y".
+		01 dupOuterIndex pic 9(4).
+		01 dupInnerIndex pic 9(4).
+		01 dupCount pic 9(4) value 0.
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYRECX.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==elements==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 manualEntryFlag pic x(1).
+
+*> manualEntryFlag is an optional linkage parameter, same convention
+*> as createArray's: "Y" prompts the operator to key in every
+*> elements(iteration) value by hand.
+procedure division using arraySize, array, optional manualEntryFlag.
+	main.
+	if address of manualEntryFlag not = null then
+		move manualEntryFlag to ws-manual-entry.
+	open input array-in-x.
+	if ws-in-status = "00" then
+		move "Y" to ws-have-input
+	else
+		move "N" to ws-have-input.
+	perform createArrayAlpha until iteration > arraySize
+	if have-input then
+		close array-in-x.
+	perform reconcileDuplicates.
+	goback.
+
+	createArrayAlpha.
+	if manual-entry then
+		display "Please enter value for element " iteration
+		accept elements(iteration)
+	else
+		if have-input then
+			read array-in-x
+				at end
+					move "N" to ws-have-input
+					perform generatePlaceholder
+				not at end
+					move array-in-x-record to elements(iteration)
+			end-read
+		else
+			perform generatePlaceholder.
+	add 1 to iteration.
+
+	generatePlaceholder.
+	call 'randNum' using randNumRaw
+	divide randNumRaw by 1000 giving randNumQuotient remainder randNum
+	move spaces to elements(iteration)
+	string "ITEM" randNum delimited by size into elements(iteration).
+
+	*> same duplicate-value reconciliation createArray performs, so an
+	*> alphanumeric search result carries the same caveat about more
+	*> than one matching index.
+	reconcileDuplicates.
+	move 1 to dupOuterIndex
+	perform checkOuterElement until dupOuterIndex > arraySize
+	if dupCount = 0 then
+		display "createArrayAlpha: no duplicate values found in array"
+	else
+		display "createArrayAlpha: " dupCount " duplicate value(s) found in array".
+
+	checkOuterElement.
+	compute dupInnerIndex = dupOuterIndex + 1
+	perform checkInnerElement until dupInnerIndex > arraySize
+	add 1 to dupOuterIndex.
+
+	checkInnerElement.
+	if elements(dupOuterIndex) = elements(dupInnerIndex) then
+		display "createArrayAlpha: duplicate value " elements(dupOuterIndex)
+			" at indexes " dupOuterIndex " and " dupInnerIndex
+		add 1 to dupCount.
+	add 1 to dupInnerIndex.
