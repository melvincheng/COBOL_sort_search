@@ -0,0 +1,65 @@
+identification division.
+program-id. selectionSort.
+
+*> classic selection sort: for each position in turn, find the
+*> smallest remaining value and swap it into place. touches every
+*> element on every outer pass but performs at most one swap per
+*> pass, making it the better choice over bubbleSort when writes (not
+*> comparisons) are the expensive operation.
+data division.
+	working-storage section.
+		01 outerIndex pic 9(3).
+		01 innerIndex pic 9(3).
+		01 minIndex pic 9(3).
+		01 ws-temp pic s9(9) comp-3.
+
+		01 out pic -Z(8)9.
+		01 iteration pic 9(3) value 1.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+
+procedure division using arraySize, ws-array.
+	first-para.
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+
+	move 1 to outerIndex
+	perform selectionPass until outerIndex >= arraySize
+
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+	goback.
+
+	displayArray.
+	move ws-element(iteration) to out
+	if iteration = 1 then
+		display "Printing out array".
+	if iteration = arraySize then
+		display out
+	else
+		display out" " with no advancing
+	end-if.
+	add 1 to iteration.
+
+	*> scans outerIndex + 1 .. arraySize for the smallest remaining
+	*> value, then swaps it into outerIndex if it isn't already there.
+	selectionPass.
+	move outerIndex to minIndex
+	compute innerIndex = outerIndex + 1
+	perform findMinimum until innerIndex > arraySize
+	if minIndex not = outerIndex then
+		move ws-element(outerIndex) to ws-temp
+		move ws-element(minIndex) to ws-element(outerIndex)
+		move ws-temp to ws-element(minIndex)
+	end-if
+	add 1 to outerIndex.
+
+	findMinimum.
+	if ws-element(innerIndex) < ws-element(minIndex) then
+		move innerIndex to minIndex.
+	add 1 to innerIndex.
