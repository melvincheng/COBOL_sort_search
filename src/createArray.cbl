@@ -1,21 +1,234 @@
 identification division.
 program-id. createArray.
 
+*> reads starting values from a sequential ARRAY-IN file when one is
+*> present, so a known dataset can be fed through the same sort/search
+*> programs instead of always generating random values. falls back to
+*> 'randNum' whenever ARRAY-IN is not supplied.
+*>
+*> distributionMode is an optional linkage parameter for generating a
+*> specific edge-case shape instead of either of the above, for
+*> stress-testing bubbleSort/quickSort before trusting them on
+*> production volumes: "M" mostly-sorted, "D" all-duplicates, "W"
+*> worst-case-for-quicksort (a descending run). takes precedence over
+*> ARRAY-IN and manualEntryFlag when supplied.
+environment division.
+	input-output section.
+	file-control.
+		select array-in assign to "ARRAYIN"
+			organization line sequential
+			file status is ws-in-status.
+
 data division.
+	file section.
+	fd array-in.
+	01 array-in-record pic s9(9).
+
 	local-storage section.
 		01 iteration pic 9(3) value 1.
-		01 randNum pic 9(3).
+		01 randNum copy "ELEMPIC.cpy".
+		01 ws-in-status pic x(2).
+		01 ws-have-input pic x(1) value "N".
+			88 have-input value "Y".
+		01 ws-manual-entry pic x(1) value "N".
+			88 manual-entry value "Y".
+		01 dupOuterIndex pic 9(4).
+		01 dupInnerIndex pic 9(4).
+		01 dupCount pic 9(4) value 0.
+		01 ws-temp copy "ELEMPIC.cpy".
+		01 perturbIndex pic 9(3).
+
+		*> data-quality gate: flags a freshly generated array whose
+		*> values don't look like business data -- every value the
+		*> same (including all zero) or every value crammed into a
+		*> suspiciously narrow band, the shape randNum's usedSeed
+		*> accumulator degenerating would actually produce -- and holds
+		*> the array back from whatever sort/search run was about to
+		*> use it until an operator confirms it's fine.
+		01 minValue copy "ELEMPIC.cpy".
+		01 maxValue copy "ELEMPIC.cpy".
+		01 ws-quality-suspicious pic x(1) value "N".
+			88 quality-suspicious value "Y".
+		01 ws-quality-confirm pic x(1).
+		78 narrowRangeThreshold value 5.
+		copy "RETCODE.cpy".
 	linkage section.
 		01 arraySize pic 9(3).
-		01 array.
-			05 elements pic s9(3) occurs 0 to 999 times depending on arraySize.
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==elements==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		*> unattendedFlag is an optional linkage parameter: "Y" tells the
+		*> quality gate there is no operator present to answer its
+		*> confirmation prompt (the same reasoning as MAIN's batch
+		*> parameter-card mode), so a suspicious array is logged and
+		*> rejected outright via RETURN-CODE instead of sitting at an
+		*> ACCEPT nobody will answer.
+		01 unattendedFlag pic x(1).
+			88 unattended-run value "Y".
+		01 manualEntryFlag pic x(1).
+		01 distributionMode pic x(1).
+			88 mostly-sorted-mode value "M".
+			88 all-duplicates-mode value "D".
+			88 worst-case-mode value "W".
 
-procedure division using arraySize, array.
+*> manualEntryFlag is an optional linkage parameter: "Y" prompts the
+*> operator to key in every elements(iteration) value by hand instead
+*> of generating or reading one, for building a specific test array
+*> without editing source literals. omitted (or anything but "Y")
+*> leaves generation exactly as it was.
+procedure division using arraySize, array, optional unattendedFlag,
+		optional manualEntryFlag, optional distributionMode.
 	main.
-	perform createArray until iteration > arraySize
+	move rc-success to return-code
+	if address of manualEntryFlag not = null then
+		move manualEntryFlag to ws-manual-entry.
+	if address of distributionMode not = null then
+		perform generateByDistribution
+	else
+		open input array-in
+		if ws-in-status = "00" then
+			move "Y" to ws-have-input
+		else
+			move "N" to ws-have-input
+		end-if
+		perform createArray until iteration > arraySize
+		if have-input then
+			close array-in
+		end-if
+	end-if.
+	perform reconcileDuplicates.
+	*> distributionMode and manualEntryFlag runs asked for their exact
+	*> shape (or an operator-typed value) on purpose, so the quality
+	*> gate only runs against the ordinary randNum/ARRAY-IN path.
+	if address of distributionMode = null and not manual-entry then
+		perform qualityGate.
 	goback.
 
+	*> fills the whole array with one of the edge-case shapes named in
+	*> distributionMode, bypassing ARRAY-IN/randNum/manual entry
+	*> entirely.
+	generateByDistribution.
+	move 1 to iteration
+	perform fillDistributionElement until iteration > arraySize
+	if mostly-sorted-mode then
+		perform perturbMostlySorted.
+
+	fillDistributionElement.
+	evaluate true
+		when all-duplicates-mode
+			move 1 to elements(iteration)
+		when worst-case-mode
+			compute elements(iteration) = arraySize - iteration + 1
+		when other
+			move iteration to elements(iteration)
+	end-evaluate
+	add 1 to iteration.
+
+	*> mostly-sorted starts from the ascending run fillDistributionElement
+	*> just built, then swaps every 7th element with its predecessor so
+	*> the array is almost right but not already sorted.
+	perturbMostlySorted.
+	move 7 to perturbIndex
+	perform swapPerturbPair until perturbIndex > arraySize.
+
+	swapPerturbPair.
+	move elements(perturbIndex) to ws-temp
+	move elements(perturbIndex - 1) to elements(perturbIndex)
+	move ws-temp to elements(perturbIndex - 1)
+	add 7 to perturbIndex.
+
 	createArray.
-	call 'randNum' using randNum
-	move randNum to elements(iteration)
+	if manual-entry then
+		display "Please enter value for element " iteration
+		accept elements(iteration)
+	else
+		if have-input then
+			read array-in
+				at end
+					move "N" to ws-have-input
+					call 'randNum' using randNum
+					move randNum to elements(iteration)
+				not at end
+					move array-in-record to elements(iteration)
+			end-read
+		else
+			call 'randNum' using randNum
+			move randNum to elements(iteration).
 	add 1 to iteration.
+
+	*> calling 'randNum' independently for every element can legitimately
+	*> land the same value in two elements of the same array; report any
+	*> duplicates found so a caller interpreting search results knows
+	*> there may be more than one matching index.
+	reconcileDuplicates.
+	move 1 to dupOuterIndex
+	perform checkOuterElement until dupOuterIndex > arraySize
+	if dupCount = 0 then
+		display "createArray: no duplicate values found in array"
+	else
+		display "createArray: " dupCount " duplicate value(s) found in array".
+
+	checkOuterElement.
+	compute dupInnerIndex = dupOuterIndex + 1
+	perform checkInnerElement until dupInnerIndex > arraySize
+	add 1 to dupOuterIndex.
+
+	checkInnerElement.
+	if elements(dupOuterIndex) = elements(dupInnerIndex) then
+		display "createArray: duplicate value " elements(dupOuterIndex)
+			" at indexes " dupOuterIndex " and " dupInnerIndex
+		add 1 to dupCount.
+	add 1 to dupInnerIndex.
+
+	*> flags an array whose values don't look like business data and,
+	*> unless this is an unattended run, holds it back until an
+	*> operator confirms it anyway.
+	qualityGate.
+	move elements(1) to minValue
+	move elements(1) to maxValue
+	move 1 to iteration
+	perform findRange until iteration > arraySize
+	move "N" to ws-quality-suspicious
+	if arraySize > 1 and minValue = maxValue then
+		if minValue = 0 then
+			display "createArray: quality check -- every element is zero"
+		else
+			display "createArray: quality check -- every element is the same value (" minValue ")"
+		end-if
+		move "Y" to ws-quality-suspicious
+	end-if
+	if not quality-suspicious and arraySize > 1
+	and maxValue - minValue < narrowRangeThreshold then
+		display "createArray: quality check -- values span only "
+			minValue " to " maxValue
+			", which looks like a degenerated random sequence"
+		move "Y" to ws-quality-suspicious
+	end-if
+	if quality-suspicious then
+		perform confirmSuspiciousArray.
+
+	findRange.
+	if elements(iteration) < minValue then
+		move elements(iteration) to minValue.
+	if elements(iteration) > maxValue then
+		move elements(iteration) to maxValue.
+	add 1 to iteration.
+
+	*> an unattended (parameter-card) run has no operator to answer
+	*> this, so it logs the same warning and refuses the array outright
+	*> via RETURN-CODE instead of hanging at an ACCEPT.
+	confirmSuspiciousArray.
+	if address of unattendedFlag not = null and unattended-run then
+		display "createArray: running unattended, rejecting this array instead of asking for confirmation"
+		move rc-invalid-input to return-code
+	else
+		display "createArray: this array looks suspicious -- use it anyway? (Y/N)"
+		accept ws-quality-confirm
+		if ws-quality-confirm = "Y" or ws-quality-confirm = "y" then
+			display "createArray: operator confirmed, proceeding with this array"
+		else
+			display "createArray: operator declined, rejecting this array"
+			move rc-invalid-input to return-code
+		end-if
+	end-if.
