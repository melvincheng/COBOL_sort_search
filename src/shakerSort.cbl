@@ -0,0 +1,84 @@
+identification division.
+program-id. shakerSort.
+
+*> shaker (cocktail) sort: a bubble sort that alternates direction
+*> each pass, carrying the largest remaining value down to the top of
+*> the unsorted region on the forward pass and the smallest remaining
+*> value up to the bottom of it on the backward pass, shrinking the
+*> unsorted bounds from both ends. a single already-sorted (or nearly
+*> so) run stops in one pass each way instead of bubbleSort's worst
+*> case of needing a full pass per element.
+data division.
+	working-storage section.
+		01 lowerBound pic 9(3).
+		01 upperBound pic 9(3).
+		01 sweepIndex pic 9(3).
+		01 ws-temp pic s9(9) comp-3.
+		01 ws-swapped pic x(1).
+			88 swap-happened value "Y".
+
+		01 out pic -Z(8)9.
+		01 iteration pic 9(3) value 1.
+
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==ws-array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+
+procedure division using arraySize, ws-array.
+	first-para.
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+
+	move 1 to lowerBound
+	move arraySize to upperBound
+	move "Y" to ws-swapped
+	perform shakerPass until upperBound <= lowerBound or not swap-happened
+
+	move 1 to iteration
+	perform displayArray until iteration > arraySize
+	goback.
+
+	displayArray.
+	move ws-element(iteration) to out
+	if iteration = 1 then
+		display "Printing out array".
+	if iteration = arraySize then
+		display out
+	else
+		display out" " with no advancing
+	end-if.
+	add 1 to iteration.
+
+	*> one forward sweep carrying the largest remaining value up
+	*> against upperBound, then one backward sweep carrying the
+	*> smallest remaining value down against lowerBound, tightening
+	*> both bounds by one afterward.
+	shakerPass.
+	move "N" to ws-swapped
+	move lowerBound to sweepIndex
+	perform forwardSweep until sweepIndex >= upperBound
+	subtract 1 from upperBound
+	move upperBound to sweepIndex
+	perform backwardSweep until sweepIndex <= lowerBound
+	add 1 to lowerBound.
+
+	forwardSweep.
+	if ws-element(sweepIndex) > ws-element(sweepIndex + 1) then
+		move ws-element(sweepIndex) to ws-temp
+		move ws-element(sweepIndex + 1) to ws-element(sweepIndex)
+		move ws-temp to ws-element(sweepIndex + 1)
+		move "Y" to ws-swapped
+	end-if
+	add 1 to sweepIndex.
+
+	backwardSweep.
+	if ws-element(sweepIndex - 1) > ws-element(sweepIndex) then
+		move ws-element(sweepIndex - 1) to ws-temp
+		move ws-element(sweepIndex) to ws-element(sweepIndex - 1)
+		move ws-temp to ws-element(sweepIndex)
+		move "Y" to ws-swapped
+	end-if
+	subtract 1 from sweepIndex.
