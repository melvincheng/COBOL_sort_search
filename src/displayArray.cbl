@@ -1,29 +1,191 @@
 identification division.
 program-id. displayArray.
 
+*> writes the array listing both to the terminal and to a sequential
+*> report file (ARRAYRPT) carrying a run date, the arraySize, and a
+*> record count, so there is something to file once the session closes.
+*>
+*> csvOutputFlag is an optional linkage parameter: "Y" additionally
+*> writes the array to a comma-delimited ARRAYCSV file (index,value
+*> per row, with a header row) for loading straight into a
+*> spreadsheet instead of retyping the console listing by hand.
+*>
+*> topBottomCount/topBottomMode are optional linkage parameters for
+*> reporting just the extremes of a large sorted array instead of the
+*> full listing: topBottomMode "T" prints the topBottomCount largest
+*> values, "B" prints the topBottomCount smallest. precondition: the
+*> caller has already sorted the array ascending (same precondition
+*> binarySearch documents), so "largest" is the last topBottomCount
+*> elements and "smallest" is the first topBottomCount elements.
+environment division.
+	input-output section.
+	file-control.
+		select arrayrpt assign to "ARRAYRPT"
+			organization line sequential
+			file status is ws-rpt-status.
+		select arraycsv assign to "ARRAYCSV"
+			organization line sequential
+			file status is ws-csv-status.
+
 data division.
+	file section.
+	fd arrayrpt.
+	01 arrayrpt-record pic x(80).
+
+	fd arraycsv.
+	01 arraycsv-record pic x(80).
+
 	working-storage section.
-		01 out pic -z(2)9.
+		01 out pic -z(8)9.
+		01 ws-rpt-status pic x(2).
+		01 ws-run-date.
+			05 ws-run-yy pic 9(2).
+			05 ws-run-mm pic 9(2).
+			05 ws-run-dd pic 9(2).
+		01 ws-header-line pic x(80).
+		01 ws-column-header-line pic x(80) value "  element        value".
+		01 ws-detail-line pic x(80).
+		01 ws-trailer-line pic x(80).
+		01 ws-record-count pic 9(5) value 0.
+		*> classic 60-line printer page, less the four lines the header
+		*> block itself takes (run date/size/page line, column headers,
+		*> and the blank lines around them), so a fresh header prints
+		*> again before the page actually overflows.
+		78 linesPerPage value 56.
+		01 ws-page-number pic 9(3) value 0.
+		01 ws-lines-on-page pic 9(3) value 0.
+		01 out-page pic zz9.
+		01 ws-csv-status pic x(2).
+		01 ws-csv-line pic x(80).
+		01 ws-csv-mode pic x(1) value "N".
+			88 csv-mode value "Y".
+		01 reportStart pic 9(3) value 1.
+		01 reportEnd pic 9(3).
 	local-storage section.
 		01 iteration pic 9(3) value 1.
 	linkage section.
 		01 arraySize pic 9(3).
-		01 array.
-			05 elements pic s9(3) occurs 0 to 999 times depending on arraySize.
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==elements==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 csvOutputFlag pic x(1).
+		01 topBottomCount pic 9(3).
+		01 topBottomMode pic x(1).
+			88 top-mode value "T".
+			88 bottom-mode value "B".
 
-procedure division using arraySize, array.
+procedure division using arraySize, array, optional csvOutputFlag,
+		optional topBottomCount, optional topBottomMode.
 
 	main.
-	perform displayArray until iteration > arraySize
+	move 0 to ws-record-count
+	move 0 to ws-page-number
+	move 0 to ws-lines-on-page
+	if address of csvOutputFlag not = null then
+		move csvOutputFlag to ws-csv-mode.
+	move 1 to reportStart
+	move arraySize to reportEnd
+	if address of topBottomCount not = null
+	and address of topBottomMode not = null then
+		if top-mode then
+			compute reportStart = arraySize - topBottomCount + 1
+			if reportStart < 1 then
+				move 1 to reportStart
+			end-if
+		else
+			move topBottomCount to reportEnd
+			if reportEnd > arraySize then
+				move arraySize to reportEnd
+			end-if
+		end-if.
+	accept ws-run-date from date.
+	open output arrayrpt.
+	perform writeReportHeader
+	move reportStart to iteration
+	perform displayArray until iteration > reportEnd
+	perform writeReportTrailer
+	close arrayrpt.
+	if csv-mode then
+		perform writeCsvFile.
 	goback.
 
+	*> starts a fresh page of ARRAYRPT: a blank line, the run date/array
+	*> size/page number line, a column header line, and a blank line
+	*> under it, then resets the line-on-page count to what those lines
+	*> themselves used up. called once before the first detail line and
+	*> again every time the page fills, so a page break never splits a
+	*> header from the detail lines that follow it.
+	writeReportHeader.
+	add 1 to ws-page-number
+	move spaces to ws-trailer-line
+	write arrayrpt-record from ws-trailer-line
+	move spaces to ws-header-line
+	move ws-page-number to out-page
+	string "run date: " ws-run-mm "/" ws-run-dd "/" ws-run-yy
+		"   array size: " arraySize
+		"   page: " out-page
+		into ws-header-line
+	write arrayrpt-record from ws-header-line
+	write arrayrpt-record from ws-column-header-line
+	move spaces to ws-trailer-line
+	write arrayrpt-record from ws-trailer-line
+	move 4 to ws-lines-on-page.
+
+	*> closes out ARRAYRPT with the total element count actually
+	*> written, regardless of how many pages it took to get there.
+	writeReportTrailer.
+	move spaces to ws-trailer-line
+	write arrayrpt-record from ws-trailer-line
+	move spaces to ws-trailer-line
+	string "end of report - record count: " ws-record-count delimited by size
+		into ws-trailer-line
+	write arrayrpt-record from ws-trailer-line.
+
+	*> comma-delimited counterpart to the ARRAYRPT report above, one
+	*> "index,value" row per element plus a header row.
+	writeCsvFile.
+	open output arraycsv
+	move "index,value" to ws-csv-line
+	write arraycsv-record from ws-csv-line
+	move 1 to iteration
+	perform writeCsvRecord until iteration > arraySize
+	close arraycsv.
+
+	writeCsvRecord.
+	move elements(iteration) to out
+	move spaces to ws-csv-line
+	string iteration delimited by size ","
+		function trim(out) delimited by size
+		into ws-csv-line
+	write arraycsv-record from ws-csv-line
+	add 1 to iteration.
+
 	displayArray.
 	move elements(iteration) to out
-	if iteration = 1 then
-		display "Printing out array".
-	if iteration = arraySize then
+	if iteration = reportStart then
+		if reportStart = 1 and reportEnd = arraySize then
+			display "Printing out array"
+		else
+			if top-mode then
+				display "Printing top " topBottomCount " values"
+			else
+				display "Printing bottom " topBottomCount " values"
+			end-if
+		end-if
+	end-if.
+	if iteration = reportEnd then
 		display out
 	else
 		display out" " with no advancing
 	end-if.
-	add 1 to iteration.
+	move spaces to ws-detail-line
+	string "element " iteration ": " out delimited by size
+		into ws-detail-line
+	write arrayrpt-record from ws-detail-line.
+	add 1 to ws-record-count
+	add 1 to ws-lines-on-page
+	add 1 to iteration
+	if ws-lines-on-page >= linesPerPage and iteration <= reportEnd then
+		perform writeReportHeader
+	end-if.
