@@ -1,54 +1,97 @@
 identification division.
-program-id. LinearSearch.
+program-id. linearSearch.
 
 data division.
 	working-storage section.
-	78 arraySize value 10.
-	01 ws-array.
-		05 ws-element pic 9(3) occurs arraySize times.
+	01 target copy "ELEMPIC.cpy".
+	01 arrayIndex pic 9(3) value 0.
+	01 occurrenceCount pic 9(3) value 0.
+	01 firstFoundIndex pic 9(3) value 0.
+	copy "RETCODE.cpy".
 
-	01 target pic 9(2).
-	01 arrayIndex pic 9(2) value 0.
+	linkage section.
+		01 arraySize pic 9(3).
+		copy "ARRAYREC.cpy"
+			replacing ==:ARRAY-RECORD-NAME:==  by ==array==
+			          ==:ARRAY-ELEMENT-NAME:== by ==ws-element==
+			          ==:ARRAY-SIZE-NAME:==    by ==arraySize==.
+		01 searchTarget copy "ELEMPIC.cpy".
+		01 foundIndexOut pic 9(3).
+		01 findAllFlag pic x(1).
+			88 find-all-mode value "Y".
 
-
-procedure division.
+*> searchTarget lets an unattended caller (e.g. the batch driver) pass
+*> the value to look for directly instead of answering the ACCEPT.
+*> foundIndexOut is an optional output parameter: when the caller
+*> supplies it, linearSearch moves the found index into it (0 for not
+*> found) so a caller like the regression harness can check the
+*> result without parsing the DISPLAY messages. RETURN-CODE follows
+*> the RETCODE.cpy convention: rc-success when found, rc-not-found
+*> otherwise, so a JCL step can COND= on it.
+*>
+*> findAllFlag is an optional linkage parameter: "Y" keeps scanning
+*> past the first match and reports every index the target occurs at
+*> plus a total count, instead of stopping at the first hit, since
+*> createArray can legitimately produce duplicate values.
+procedure division using arraySize, array, optional searchTarget,
+		optional foundIndexOut, optional findAllFlag.
 	first-para.
-	display "Please enter a number"
-	accept target
-	call 'dynamicArray' using target
-	move 1 to ws-element(1)
-	move 2 to ws-element(2)
-	move 3 to ws-element(3)
-	move 4 to ws-element(4)
-	move 5 to ws-element(5)
-	move 6 to ws-element(6)
-	move 7 to ws-element(7)
-	move 8 to ws-element(8)
-	move 9 to ws-element(9)
-	move 10 to ws-element(10)
-	perform second-para until arrayIndex = arraySize
-	display "Number not found in list"
-	stop run.
+	move 0 to arrayIndex
+	move 0 to occurrenceCount
+	move 0 to firstFoundIndex
+	if address of searchTarget not = null then
+		move searchTarget to target
+	else
+		display "Please enter a number"
+		accept target.
+	if address of findAllFlag not = null and find-all-mode then
+		perform findAllScan
+	else
+		perform second-para until arrayIndex = arraySize
+		display "Number not found in list"
+		if address of foundIndexOut not = null then
+			move 0 to foundIndexOut
+		end-if
+		move rc-not-found to return-code
+	end-if.
+	goback.
 
 
 	second-para.
 	add 1 to arrayIndex
 	if target = ws-element(arrayIndex) then
 		display "Number found at index: "arrayIndex
-		stop run.
-
-*> identification division.
-*> program-id. dynamicArray.
+		if address of foundIndexOut not = null then
+			move arrayIndex to foundIndexOut
+		end-if
+		move rc-success to return-code
+		goback.
 
-*> data division.
-*> 	linkage section.
-*> 		01 ip1 pic 9(02).
-*> 		01 ip2 pic 9(02) value 10.
-*> 		01 op pic 9(03).
+	*> scans the whole array instead of stopping at the first hit,
+	*> displaying every matching index plus a total occurrence count.
+	findAllScan.
+	move 1 to arrayIndex
+	perform checkAllOccurrences until arrayIndex > arraySize
+	if occurrenceCount = 0 then
+		display "Number not found in list"
+		if address of foundIndexOut not = null then
+			move 0 to foundIndexOut
+		end-if
+		move rc-not-found to return-code
+	else
+		display "Number found " occurrenceCount " time(s)"
+		if address of foundIndexOut not = null then
+			move firstFoundIndex to foundIndexOut
+		end-if
+		move rc-success to return-code
+	end-if.
 
-*> procedure division.
-*> 	compute op = ip2 + ip2
-*> 	exit program.
-
-*> end program dynamicArray.
-*> end program LinearSearch.
\ No newline at end of file
+	checkAllOccurrences.
+	if target = ws-element(arrayIndex) then
+		display "  occurrence at index: " arrayIndex
+		add 1 to occurrenceCount
+		if occurrenceCount = 1 then
+			move arrayIndex to firstFoundIndex
+		end-if
+	end-if.
+	add 1 to arrayIndex.
