@@ -0,0 +1,69 @@
+//MAINJOB  JOB (ACCTNO),'OVERNIGHT SORT/SEARCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* runs MAIN unattended for the overnight batch window. arraySize and
+//* inputString come in on the SYSIN card below instead of MAIN's
+//* interactive "Please enter the number of numbers in the array" and
+//* "Please enter a command:" ACCEPTs, which only fire when no
+//* parameter card is present. card layout is columns 1-3 arraySize,
+//* column 4 space, columns 5-34 inputString (see MAIN's parmcard-record
+//* layout), e.g. the card below runs a 25-element quickSort.
+//*
+//* each SELECT ... ASSIGN TO literal in MAIN and the programs it calls
+//* is itself the ddname of the matching DD statement below (see the
+//* ASSIGN clauses in those programs). the DD statements pre-allocate/
+//* catalog those same datasets under this shop's naming convention so
+//* they already exist before MAIN and whichever command it calls try
+//* to open them.
+//*
+//STEP010  EXEC PGM=MAIN
+//STEPLIB  DD DSN=PROD.SORTSRCH.LOADLIB,DISP=SHR
+//SYSIN    DD *
+ 25 quickSort
+/*
+//*
+//* MAIN's own audit trail; opened EXTEND so every overnight run adds
+//* to it instead of replacing the prior night's entries.
+//AUDITLOG DD DSN=PROD.SORTSRCH.AUDITLOG,DISP=MOD,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//*
+//* known input data for createArray; omit (or DISP=SHR an empty
+//* dataset) to let createArray fall back to 'randNum'.
+//ARRAYIN  DD DSN=PROD.SORTSRCH.ARRAYIN,DISP=SHR
+//*
+//* randNum's persisted seed, carried across every job that calls it
+//* so the sequence keeps advancing instead of restarting each night.
+//SEEDST   DD DSN=PROD.SORTSRCH.SEEDSTATE,DISP=OLD
+//*
+//* displayArray's printed listing, for the morning shift to file.
+//ARRAYRPT DD SYSOUT=*
+//*
+//* bubbleSort/quickSort's sorted-output dataset for a downstream step.
+//SORTOUT  DD DSN=PROD.SORTSRCH.SORTOUT,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//*
+//* quickSort's partition checkpoint, so a job that abends partway
+//* through a large sort resumes here instead of restarting cold.
+//QSRESTRT DD DSN=PROD.SORTSRCH.QSRESTRT,DISP=OLD
+//*
+//* arrayStats' summary report, when the SYSIN card selects it.
+//ARRAYSTA DD SYSOUT=*
+//*
+//* displayArray's CSV listing, for loading into a spreadsheet, when
+//* the SYSIN card selects that mode.
+//ARRAYCSV DD DSN=PROD.SORTSRCH.ARRAYCSV,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//*
+//* arrayToKsds/ksdsToArray's KSDS, when the SYSIN card selects either
+//* of those commands.
+//ARRAYKSD DD DSN=PROD.SORTSRCH.ARRAYKSD,DISP=SHR
+//*
+//* MAIN's persisted job queue, when the SYSIN card selects queueJob
+//* or a command that drains it.
+//JOBQUEUE DD DSN=PROD.SORTSRCH.JOBQUEUE,DISP=OLD
+//*
+//SYSOUT   DD SYSOUT=*
+//
